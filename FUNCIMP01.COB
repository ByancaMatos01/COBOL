@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUNCIMP01.
+      *AUTHOR. BYANCA MATOS.
+
+      *>*******************************************************
+      *> CARGA EM LOTE DE FUNCIONARIOS (ARQUIVO DA RH) -> CADFUNC
+      *>*******************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT HRFEED ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO-HR.
+       SELECT CADFUNC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT EXCEPTREL ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO-EXC.
+       SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HRFEED
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "HRFEED.DAT".
+       01 REG-HRFEED.
+           03 HR-CODIGO PIC 9(06).
+           03 HR-NOME PIC X(30).
+           03 HR-EMAIL PIC X(30).
+           03 HR-SEXO PIC X(01).
+           03 HR-DATA-ADMISSAO PIC 9(08).
+           03 HR-TIPO-SALARIO PIC X(01).
+           03 HR-SALARIO-BASE PIC 9(06)V99.
+           03 HR-DEPARTAMENTO PIC 9(02).
+           03 HR-CARGO PIC 9(02).
+           03 HR-SITUACAO PIC X(01).
+           03 HR-DATA-DEMISSAO PIC 9(08).
+
+       FD CADFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+           03 CODIGO PIC 9(06).
+           03 NOME PIC X(30).
+           03 EMAIL PIC X(30).
+           03 SEXO PIC X(01).
+           03 DATA-ADMISSAO PIC 9(08).
+           03 TIPO-SALARIO PIC X(01).
+           03 SALARIO-BASE PIC 9(06)V99.
+           03 DEPARTAMENTO PIC 9(02).
+           03 CARGO PIC 9(02).
+           03 SITUACAO PIC X(01).
+           03 DATA-DEMISSAO PIC 9(08).
+
+       FD EXCEPTREL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXCEPTREL.DAT".
+       01 REG-EXCEPTREL PIC X(100).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 REG-AUDITLOG.
+           03 AUD-PROGRAMA PIC X(08).
+           03 AUD-OPERADOR PIC X(10).
+           03 AUD-DATAHORA PIC 9(14).
+           03 AUD-ACAO     PIC X(01).
+           03 AUD-CHAVE    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO-HR       PIC X(02) VALUE "00".
+       01 ST-ERRO-EXC      PIC X(02) VALUE "00".
+       01 ST-ERRO-AUD      PIC X(02) VALUE "00".
+       01 W-FIM-HRFEED     PIC X(01) VALUE "N".
+       01 W-TOT-LIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-TOT-ACEITOS    PIC 9(06) VALUE ZEROS.
+       01 W-TOT-REJEITADOS PIC 9(06) VALUE ZEROS.
+       01 W-MOTIVO         PIC X(40) VALUE SPACES.
+       01 W-DATA-ADMISSAO.
+           03 W-DIA-ADMISSAO   PIC 9(02).
+           03 W-MES-ADMISSAO   PIC 9(02).
+           03 W-ANO-ADMISSAO   PIC 9(04).
+       01 W-DIAS-NO-MES    PIC 9(02) VALUE ZEROS.
+
+       01 LINHA-EXC.
+           03 LE-CODIGO        PIC Z(5)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LE-NOME          PIC X(30).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LE-MOTIVO        PIC X(40).
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT HRFEED
+           IF ST-ERRO-HR NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO HRFEED - " ST-ERRO-HR
+              GO TO ROT-FIM.
+
+           OPEN I-O CADFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFUNC
+                 CLOSE CADFUNC
+                 OPEN I-O CADFUNC
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC - "
+                         ST-ERRO
+                 CLOSE HRFEED
+                 GO TO ROT-FIM.
+
+           OPEN OUTPUT EXCEPTREL
+           IF ST-ERRO-EXC NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXCEPTREL - "
+                      ST-ERRO-EXC
+              CLOSE HRFEED CADFUNC
+              GO TO ROT-FIM.
+
+       R0A.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+              IF ST-ERRO-AUD = "30"
+                 OPEN OUTPUT AUDITLOG
+                 CLOSE AUDITLOG
+                 OPEN EXTEND AUDITLOG
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO AUDITLOG - "
+                         ST-ERRO-AUD
+                 CLOSE HRFEED CADFUNC EXCEPTREL
+                 GO TO ROT-FIM.
+
+           MOVE "*** EXCECOES DA CARGA DE FUNCIONARIOS (HR) ***"
+                                              TO REG-EXCEPTREL
+           WRITE REG-EXCEPTREL
+           MOVE "CODIGO  NOME                           MOTIVO"
+                                              TO REG-EXCEPTREL
+           WRITE REG-EXCEPTREL
+           MOVE SPACES TO REG-EXCEPTREL
+           WRITE REG-EXCEPTREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-HRFEED = "S"
+              READ HRFEED NEXT RECORD
+              AT END
+                 MOVE "S" TO W-FIM-HRFEED
+              NOT AT END
+                 ADD 1 TO W-TOT-LIDOS
+                 PERFORM VALIDA-CARGA
+           END-PERFORM.
+
+           CLOSE HRFEED CADFUNC EXCEPTREL AUDITLOG.
+           DISPLAY "CARGA CONCLUIDA -- LIDOS: " W-TOT-LIDOS
+                   "  ACEITOS: " W-TOT-ACEITOS
+                   "  REJEITADOS: " W-TOT-REJEITADOS.
+           DISPLAY "EXCECOES GRAVADAS EM EXCEPTREL.DAT".
+           GO TO ROT-FIM2.
+
+       VALIDA-CARGA.
+           MOVE SPACES TO W-MOTIVO.
+           IF HR-SEXO = "M" OR "m"
+              MOVE "M" TO HR-SEXO
+           ELSE
+              IF HR-SEXO = "F" OR "f"
+                 MOVE "F" TO HR-SEXO
+              ELSE
+                 MOVE "SEXO INVALIDO (M/F)" TO W-MOTIVO.
+
+           IF W-MOTIVO = SPACES
+              IF HR-TIPO-SALARIO = "H" OR "h"
+                 MOVE "H" TO HR-TIPO-SALARIO
+              ELSE
+                 IF HR-TIPO-SALARIO = "M" OR "m"
+                    MOVE "M" TO HR-TIPO-SALARIO
+                 ELSE
+                    IF HR-TIPO-SALARIO = "D" OR "d"
+                       MOVE "D" TO HR-TIPO-SALARIO
+                    ELSE
+                       MOVE "TIPO DE SALARIO INVALIDO (H/M/D)"
+                                                       TO W-MOTIVO.
+
+           IF W-MOTIVO = SPACES
+              IF HR-DEPARTAMENTO < 1 OR HR-DEPARTAMENTO > 10
+                 MOVE "DEPARTAMENTO FORA DA FAIXA (1-10)" TO W-MOTIVO.
+
+           IF W-MOTIVO = SPACES
+              IF HR-CARGO < 1 OR HR-CARGO > 10
+                 MOVE "CARGO FORA DA FAIXA (1-10)" TO W-MOTIVO.
+
+           IF W-MOTIVO = SPACES
+              IF HR-DATA-ADMISSAO NOT NUMERIC
+                 MOVE "DATA DE ADMISSAO INVALIDA" TO W-MOTIVO
+              ELSE
+                 PERFORM VALIDA-DATA-ADMISSAO.
+
+           IF W-MOTIVO NOT = SPACES
+              PERFORM GRAVA-EXCECAO
+           ELSE
+              PERFORM GRAVA-CADFUNC.
+
+       VALIDA-DATA-ADMISSAO.
+           MOVE HR-DATA-ADMISSAO TO W-DATA-ADMISSAO
+           IF W-MES-ADMISSAO < 1 OR W-MES-ADMISSAO > 12
+              MOVE "MES INVALIDO NA DATA DE ADMISSAO" TO W-MOTIVO
+           ELSE
+              IF W-ANO-ADMISSAO < 1900 OR W-ANO-ADMISSAO > 2100
+                 MOVE "ANO INVALIDO NA DATA DE ADMISSAO" TO W-MOTIVO
+              ELSE
+                 EVALUATE W-MES-ADMISSAO
+                     WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                         MOVE 31 TO W-DIAS-NO-MES
+                     WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                         MOVE 30 TO W-DIAS-NO-MES
+                     WHEN 2
+                         IF (FUNCTION MOD(W-ANO-ADMISSAO, 4) = 0 AND
+                             FUNCTION MOD(W-ANO-ADMISSAO, 100) NOT = 0)
+                             OR FUNCTION MOD(W-ANO-ADMISSAO, 400) = 0
+                             MOVE 29 TO W-DIAS-NO-MES
+                         ELSE
+                             MOVE 28 TO W-DIAS-NO-MES
+                 END-EVALUATE
+                 IF W-DIA-ADMISSAO < 1 OR
+                    W-DIA-ADMISSAO > W-DIAS-NO-MES
+                    MOVE "DIA INVALIDO NA DATA DE ADMISSAO" TO W-MOTIVO.
+
+       GRAVA-CADFUNC.
+           MOVE HR-CODIGO          TO CODIGO
+           MOVE HR-NOME            TO NOME
+           MOVE HR-EMAIL           TO EMAIL
+           MOVE HR-SEXO            TO SEXO
+           MOVE HR-DATA-ADMISSAO   TO DATA-ADMISSAO
+           MOVE HR-TIPO-SALARIO    TO TIPO-SALARIO
+           MOVE HR-SALARIO-BASE    TO SALARIO-BASE
+           MOVE HR-DEPARTAMENTO    TO DEPARTAMENTO
+           MOVE HR-CARGO           TO CARGO
+           MOVE "A"                TO SITUACAO
+           MOVE ZEROS              TO DATA-DEMISSAO
+           WRITE REGFUNC
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-TOT-ACEITOS
+              MOVE "I" TO AUD-ACAO
+              MOVE CODIGO TO AUD-CHAVE
+              PERFORM GRAVA-AUDITORIA
+           ELSE
+              IF ST-ERRO = "22"
+                 MOVE "FUNCIONARIO JA CADASTRADO (CODIGO DUPLICADO)"
+                                                        TO W-MOTIVO
+              ELSE
+                 MOVE "ERRO NA GRAVACAO DO ARQUIVO CADFUNC" TO W-MOTIVO.
+           IF W-MOTIVO NOT = SPACES
+              PERFORM GRAVA-EXCECAO.
+
+       GRAVA-EXCECAO.
+           MOVE HR-CODIGO  TO LE-CODIGO
+           MOVE HR-NOME    TO LE-NOME
+           MOVE W-MOTIVO   TO LE-MOTIVO
+           WRITE REG-EXCEPTREL FROM LINHA-EXC
+           ADD 1 TO W-TOT-REJEITADOS.
+
+       GRAVA-AUDITORIA.
+           MOVE "FUNCIMP1" TO AUD-PROGRAMA
+           MOVE "HRFEED    " TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           WRITE REG-AUDITLOG.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM2.
+           STOP RUN.
