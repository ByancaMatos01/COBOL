@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDVER01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> RECONCILIACAO DE VALOR TOTAL DE PEDIDOS (ARQPED)     *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPED ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PED-COD
+                  ALTERNATE RECORD KEY IS PED-COD-PRO WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT PEDVERREL ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 PED-COD                 PIC 9(06).
+          03 PED-TIPOPEDIDO          PIC X(15).
+          03 PED-COD-PRO             PIC 9(09).
+          03 PED-TIPOVENDA           PIC 9(01).
+          03 PED-CLI-CPFCNPJ         PIC 9(14).
+          03 PED-FOR-CPFCNPJ         PIC 9(14).
+          03 PED-QUANTIDADE          PIC 9(06).
+          03 PED-PRECOUNITARIO       PIC 9(08).
+          03 PED-VALORTOTAL          PIC 9(14).
+          03 PED-DATAEMISSAO         PIC 9(08).
+
+       FD PEDVERREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PEDVERREL.DAT".
+       01 REG-PEDVERREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-ARQPED     PIC X(01) VALUE "N".
+       01 W-VALOR-CALC     PIC 9(14) VALUE ZEROS.
+       01 W-TOT-DIVERG     PIC 9(06) VALUE ZEROS.
+       01 W-TOT-LIDOS      PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-DET.
+           03 LD-COD           PIC Z(5)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-QUANTIDADE    PIC ZZZ.ZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-PRECOUNIT     PIC Z(6)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-TOTAL-GRAVADO PIC Z(13)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-TOTAL-CALC    PIC Z(13)9.
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPED - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT PEDVERREL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO ABERTURA ARQUIVO PEDVERREL - " ST-ERRO2
+              CLOSE ARQPED
+              GO TO ROT-FIM.
+
+           MOVE "*** RECONCILIACAO DE PEDIDOS - DIVERGENCIAS ***"
+                                              TO REG-PEDVERREL
+           WRITE REG-PEDVERREL
+           MOVE "PEDIDO  QUANTIDADE  PRECO-UNIT  TOTAL-GRAV  TOTAL-CALC"
+                                              TO REG-PEDVERREL
+           WRITE REG-PEDVERREL
+           MOVE SPACES TO REG-PEDVERREL
+           WRITE REG-PEDVERREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-ARQPED = "S"
+              READ ARQPED NEXT RECORD KEY IS PED-COD
+              AT END
+                 MOVE "S" TO W-FIM-ARQPED
+              NOT AT END
+                 PERFORM VERIFICA-PEDIDO
+           END-PERFORM.
+
+           IF W-TOT-DIVERG = ZEROS
+              MOVE "NENHUMA DIVERGENCIA ENCONTRADA" TO REG-PEDVERREL
+              WRITE REG-PEDVERREL.
+
+           CLOSE ARQPED PEDVERREL.
+           DISPLAY "RELATORIO GERADO EM PEDVERREL.DAT -- " W-TOT-LIDOS
+                   " PEDIDOS LIDOS, " W-TOT-DIVERG " DIVERGENTES".
+           GO TO ROT-FIM3.
+
+       VERIFICA-PEDIDO.
+           ADD 1 TO W-TOT-LIDOS
+           COMPUTE W-VALOR-CALC = PED-QUANTIDADE * PED-PRECOUNITARIO
+           IF W-VALOR-CALC NOT = PED-VALORTOTAL
+              MOVE PED-COD            TO LD-COD
+              MOVE PED-QUANTIDADE     TO LD-QUANTIDADE
+              MOVE PED-PRECOUNITARIO  TO LD-PRECOUNIT
+              MOVE PED-VALORTOTAL     TO LD-TOTAL-GRAVADO
+              MOVE W-VALOR-CALC       TO LD-TOTAL-CALC
+              WRITE REG-PEDVERREL FROM LINHA-DET
+              ADD 1 TO W-TOT-DIVERG.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
