@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMAILVER01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> VERIFICACAO DE EMAIL DUPLICADO ENTRE CADFUNC E ARQCLI *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT ARQCLI ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CPF
+               ALTERNATE RECORD KEY IS CODIGOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CNPJC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMAILC WITH DUPLICATES
+               FILE STATUS IS ST-ERRO3.
+       SELECT EMAILVERREL ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+           03 CODIGO PIC 9(06).
+           03 NOME PIC X(30).
+           03 EMAIL PIC X(30).
+           03 SEXO PIC X(01).
+           03 DATA-ADMISSAO PIC 9(08).
+           03 TIPO-SALARIO PIC X(01).
+           03 SALARIO-BASE PIC 9(06)V99.
+           03 DEPARTAMENTO PIC 9(02).
+           03 CARGO PIC 9(02).
+           03 SITUACAO PIC X(01).
+           03 DATA-DEMISSAO PIC 9(08).
+
+       FD ARQCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 CODIGOC              PIC 9(06).
+          03 CLI-CPF              PIC 9(11).
+          03 CNPJC                PIC 9(14).
+          03 NOMEC                PIC X(30).
+          03 APELIDOC             PIC X(30).
+          03 CEPC                 PIC 9(08).
+          03 LOGRADOUROC          PIC X(24).
+          03 NUMEROC              PIC X(11).
+          03 COMPLEMENTOC         PIC X(24).
+          03 BAIRROC              PIC X(40).
+          03 CIDADEC              PIC X(24).
+          03 ESTADOC              PIC X(02).
+          03 TELEFONEC            PIC 9(11).
+          03 EMAILC               PIC X(33).
+          03 CONTATOC             PIC X(32).
+
+       FD EMAILVERREL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EMAILVERREL.DAT".
+       01 REG-EMAILVERREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 ST-ERRO3         PIC X(02) VALUE "00".
+       01 W-FIM-CADFUNC    PIC X(01) VALUE "N".
+       01 W-EMAILC-BUSCA   PIC X(33) VALUE SPACES.
+       01 W-TOT-LIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-TOT-DUPLIC     PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-DET.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-NOME-FUNC     PIC X(30).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-NOME-CLI      PIC X(30).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-EMAIL         PIC X(33).
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN INPUT ARQCLI
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCLI - " ST-ERRO3
+              CLOSE CADFUNC
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT EMAILVERREL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO ABERTURA ARQUIVO EMAILVERREL - " ST-ERRO2
+              CLOSE CADFUNC ARQCLI
+              GO TO ROT-FIM.
+
+           MOVE "*** EMAILS DUPLICADOS ENTRE CADFUNC E ARQCLI ***"
+                                              TO REG-EMAILVERREL
+           WRITE REG-EMAILVERREL
+           MOVE SPACES TO REG-EMAILVERREL
+           WRITE REG-EMAILVERREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-CADFUNC = "S"
+              READ CADFUNC NEXT RECORD
+              AT END
+                 MOVE "S" TO W-FIM-CADFUNC
+              NOT AT END
+                 PERFORM VERIFICA-EMAIL
+           END-PERFORM.
+
+           IF W-TOT-DUPLIC = ZEROS
+              MOVE "NENHUM EMAIL DUPLICADO ENCONTRADO"
+                                              TO REG-EMAILVERREL
+              WRITE REG-EMAILVERREL.
+
+           CLOSE CADFUNC ARQCLI EMAILVERREL.
+           DISPLAY "RELATORIO GERADO EM EMAILVERREL.DAT -- "
+                   W-TOT-LIDOS " FUNCIONARIOS LIDOS, " W-TOT-DUPLIC
+                   " EMAILS DUPLICADOS".
+           GO TO ROT-FIM3.
+
+       VERIFICA-EMAIL.
+           ADD 1 TO W-TOT-LIDOS
+           IF EMAIL = SPACES
+              GO TO FIM-VERIFICA-EMAIL.
+           MOVE SPACES TO W-EMAILC-BUSCA
+           MOVE EMAIL TO W-EMAILC-BUSCA
+           MOVE W-EMAILC-BUSCA TO EMAILC
+           READ ARQCLI KEY IS EMAILC
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE NOME  TO LD-NOME-FUNC
+                 MOVE NOMEC TO LD-NOME-CLI
+                 MOVE EMAIL TO LD-EMAIL
+                 WRITE REG-EMAILVERREL FROM LINHA-DET
+                 ADD 1 TO W-TOT-DUPLIC
+           END-READ.
+       FIM-VERIFICA-EMAIL.
+           EXIT.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
