@@ -1,238 +1,271 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONSS02.
-      *AUTHOR. Byanca Matos.
-      **************************************************
-      * CONSULTA DE CADASTRO DE CLIENTE *
-      **************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *
-       SELECT ARQCLI ASSIGN TO DISK
-                      ORGANIZATION IS INDEXED
-                      ACCESS MODE  IS DYNAMIC
-                      RECORD KEY   IS CLI-CPF
-                      ALTERNATE RECORD KEY IS CODIGOC WITH DUPLICATES
-                      ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
-                      FILE STATUS  IS ST-ERRO.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQCLI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQCLI.DAT".
-       01 REGCLI.
-          03 CODIGOC              PIC 9(06).
-          03 CLI-CPF              PIC 9(11).
-          03 CNPJC                PIC 9(14).
-          03 NOMEC                PIC X(30).
-          03 APELIDOC             PIC X(30).
-          03 CEPC                 PIC 9(08).
-          03 LOGRADOUROC          PIC X(24).
-          03 NUMEROC              PIC X(11).
-          03 COMPLEMENTOC         PIC X(24).
-          03 BAIRROC              PIC X(40).
-          03 CIDADEC              PIC X(24).
-          03 ESTADOC              PIC X(02).
-          03 TELEFONEC            PIC 9(11).
-          03 EMAILC               PIC X(33).
-          03 CONTATOC             PIC X(32).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-SEL             PIC 9(01) VALUE ZEROS.
-       01 W-CONT         PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO      PIC X(01) VALUE SPACES.
-       01 ST-ERRO        PIC X(02) VALUE "00".
-       01 W-ACT            PIC 9(02) VALUE ZEROS.
-       01 MENS             PIC X(50) VALUE SPACES.
-       01 LIMPA             PIC X(55) VALUE SPACES.
-       01 SOLIC             PIC X(20) VALUE SPACES.
-       01 CONLIN          PIC 9(03) VALUE 001.
-       01 CLI-CPFCNPJENTR      PIC 9(14) VALUE ZEROS.
-       01 NOMECENTR    PIC X(30) VALUE SPACES.
-      *-----------------------------------------------------------------
-      *
-      *************************
-      * REPORT SECTION *
-      *************************
-      *
-       01 DET2.
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 DETCLI-CPFCNPJ    PIC 9(14).
-          03 FILLER    PIC X(09) VALUE SPACES.
-          03 DETNOMEC  PIC X(30) VALUE SPACES.
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 DETAPELIDOC PIC X(30) VALUE SPACES.
-      *
-      ******************
-      * ROTINA DE TELA *
-      ******************
-      *
-       SCREEN SECTION.
-
-       01  TELACEP.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01
-               VALUE  " CADASTRO DE CLIENTE - SCE002 *** CONSULTA".
-           05  LINE 02  COLUMN 41
-               VALUE  " DE CLIENTE  ***".
-           05  LINE 04  COLUMN 01
-               VALUE  "  CPF/CNPJ                NOME".
-           05  LINE 04  COLUMN 41
-               VALUE  "                 APELIDO".
-           05  LINE 23  COLUMN 01
-               VALUE  "  MENSAGEM :".
-           05  TCEPENTR
-               LINE 06  COLUMN 03  PIC 9(14)
-               USING  CLI-CPFCNPJENTR.
-           05  TLOGRENTR
-               LINE 06  COLUMN 13  PIC X(30)
-               USING  NOMECENTR.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP1.
-           OPEN INPUT ARQCLI
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE CLIENTE NAO EXISTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
-              ELSE
-                 MOVE "ERRO ABERTURA DO ARQUIVO ARQCLI"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2.
-      *
-       INC-001.
-           MOVE ZEROS TO CLI-CPFCNPJENTR
-           MOVE SPACES TO NOMECENTR
-           DISPLAY  TELACEP.
-       INC-001A.
-           DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/LOGRADOURO."
-           ACCEPT TCEPENTR
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE ARQCLI
-                      GO TO ROT-FIM.
-           IF W-ACT = 03
-                      GO TO INC-001B.
-           IF W-ACT > 03
-                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001A.
-           MOVE CLI-CPFCNPJENTR TO CLI-CPF
-           START ARQCLI KEY IS NOT LESS CLI-CPF INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001.
-           GO TO INC-RD2.
-       INC-001B.
-           DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CODIGO CEP "
-           ACCEPT TLOGRENTR
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE ARQCLI
-                      GO TO ROT-FIM.
-           IF W-ACT = 03
-                      GO TO INC-001A.
-           IF W-ACT > 03
-                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001A.
-           MOVE NOMECENTR TO NOMEC
-           START ARQCLI KEY IS NOT LESS NOMEC INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001B.
-       INC-RD2.
-           DISPLAY (23, 13) LIMPA
-           READ ARQCLI NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO NOV-SOL
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCEP"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              NEXT SENTENCE.
-       ROT-MONTAR.
-           MOVE CLI-CPF TO DETCLI-CPFCNPJ
-           MOVE NOMEC    TO DETNOMEC
-           MOVE APELIDOC   TO DETAPELIDOC
-           COMPUTE LIN = CONLIN + 5
-           DISPLAY (LIN, 01) DET2
-           ADD 1 TO CONLIN
-           IF CONLIN < 17
-                  GO TO INC-RD2.
-      *
-       ROT-SOL.
-           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
-           MOVE "S" TO W-OPCAO
-           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
-           IF W-OPCAO = "S"
-                  MOVE 01 TO CONLIN
-                  DISPLAY TELACEP
-                  GO TO INC-RD2.
-           IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-SOL.
-           MOVE 01 TO CONLIN.
-           GO TO INC-001.
-      *
-       NOV-SOL.
-           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
-           MOVE "S" TO W-OPCAO
-           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
-           IF W-OPCAO = "S"
-                  MOVE 01 TO CONLIN
-                  GO TO INC-001.
-           IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO NOV-SOL.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQCLI.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23, 13) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-MENS.
-      *
-
-      *---------------------*** FIM DE PROGRAMA ***--------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSS02.
+      *AUTHOR. Byanca Matos.
+      **************************************************
+      * CONSULTA DE CADASTRO DE CLIENTE *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT ARQCLI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CLI-CPF
+                      ALTERNATE RECORD KEY IS CODIGOC WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS CNPJC WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS EMAILC WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 CODIGOC              PIC 9(06).
+          03 CLI-CPF              PIC 9(11).
+          03 CNPJC                PIC 9(14).
+          03 NOMEC                PIC X(30).
+          03 APELIDOC             PIC X(30).
+          03 CEPC                 PIC 9(08).
+          03 LOGRADOUROC          PIC X(24).
+          03 NUMEROC              PIC X(11).
+          03 COMPLEMENTOC         PIC X(24).
+          03 BAIRROC              PIC X(40).
+          03 CIDADEC              PIC X(24).
+          03 ESTADOC              PIC X(02).
+          03 TELEFONEC            PIC 9(11).
+          03 EMAILC               PIC X(33).
+          03 CONTATOC             PIC X(32).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 SOLIC             PIC X(20) VALUE SPACES.
+       01 CONLIN          PIC 9(03) VALUE 001.
+       01 LIN             PIC 9(03) VALUE ZEROS.
+       01 CLI-CPFCNPJENTR      PIC 9(14) VALUE ZEROS.
+       01 NOMECENTR    PIC X(30) VALUE SPACES.
+       01 CNPJCENTR    PIC 9(14) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETCLI-CPFCNPJ    PIC 9(14).
+          03 FILLER    PIC X(09) VALUE SPACES.
+          03 DETNOMEC  PIC X(30) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETAPELIDOC PIC X(30) VALUE SPACES.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+
+       01  TELACEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " CADASTRO DE CLIENTE - SCE002 *** CONSULTA".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE CLIENTE  ***".
+           05  LINE 04  COLUMN 01
+               VALUE  "  CPF/CNPJ                NOME".
+           05  LINE 04  COLUMN 41
+               VALUE  "                 APELIDO".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TCEPENTR
+               LINE 06  COLUMN 03  PIC 9(14)
+               USING  CLI-CPFCNPJENTR.
+           05  TLOGRENTR
+               LINE 06  COLUMN 13  PIC X(30)
+               USING  NOMECENTR.
+           05  TCNPJENTR
+               LINE 06  COLUMN 45  PIC 9(14)
+               USING  CNPJCENTR.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CLIENTE NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQCLI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+      *
+       INC-001.
+           MOVE ZEROS TO CLI-CPFCNPJENTR
+           MOVE SPACES TO NOMECENTR
+           DISPLAY  TELACEP.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA F2=NOME F3=CNPJ"
+           ACCEPT TCEPENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQCLI
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CLI-CPFCNPJENTR TO CLI-CPF
+           START ARQCLI KEY IS NOT LESS CLI-CPF INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA F2=CPF F3=CNPJ"
+           ACCEPT TLOGRENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQCLI
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE NOMECENTR TO NOMEC
+           START ARQCLI KEY IS NOT LESS NOMEC INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+           GO TO INC-RD2.
+       INC-001C.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA F2=CPF F3=NOME"
+           ACCEPT TCNPJENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQCLI
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001C.
+           MOVE CNPJCENTR TO CNPJC
+           START ARQCLI KEY IS NOT LESS CNPJC INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQCLI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCEP"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+           MOVE CLI-CPF TO DETCLI-CPFCNPJ
+           MOVE NOMEC    TO DETNOMEC
+           MOVE APELIDOC   TO DETAPELIDOC
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACEP
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQCLI.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
