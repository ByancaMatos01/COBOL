@@ -0,0 +1,415 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDID13.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> LANCAMENTO DE PEDIDOS (ARQPED)                       *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPED ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PED-COD
+                  ALTERNATE RECORD KEY IS PED-COD-PRO WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT AUDITLOG ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 PED-COD                 PIC 9(06).
+          03 PED-TIPOPEDIDO          PIC X(15).
+          03 PED-COD-PRO             PIC 9(09).
+          03 PED-TIPOVENDA           PIC 9(01).
+          03 PED-CLI-CPFCNPJ         PIC 9(14).
+          03 PED-FOR-CPFCNPJ         PIC 9(14).
+          03 PED-QUANTIDADE          PIC 9(06).
+          03 PED-PRECOUNITARIO       PIC 9(08).
+          03 PED-VALORTOTAL          PIC 9(14).
+          03 PED-DATAEMISSAO         PIC 9(08).
+
+       FD AUDITLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 REG-AUDITLOG.
+          03 AUD-PROGRAMA PIC X(08).
+          03 AUD-OPERADOR PIC X(10).
+          03 AUD-DATAHORA PIC 9(14).
+          03 AUD-ACAO     PIC X(01).
+          03 AUD-CHAVE    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT           PIC 9(06) VALUE ZEROS.
+       77 W-ACT            PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO          PIC X(01) VALUE SPACES.
+       77 MENS             PIC X(50) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO-AUD      PIC X(02) VALUE "00".
+       01 W-OPERADOR       PIC X(10) VALUE SPACES.
+       01 W-PROXCOD        PIC 9(06) VALUE ZEROS.
+
+      *> VALIDACAO DE CPF/CNPJ (DIGITO VERIFICADOR - MODULO 11)
+       01 W-CPFCNPJ-NUM    PIC 9(14) VALUE ZEROS.
+       01 W-CPFCNPJ-DIGS REDEFINES W-CPFCNPJ-NUM.
+           03 W-DIG         PIC 9(01) OCCURS 14 TIMES.
+       01 W-CPFCNPJ-OK     PIC X(01) VALUE "S".
+       01 W-SOMA           PIC 9(04) VALUE ZEROS.
+       01 W-RESTO          PIC 9(02) VALUE ZEROS.
+       01 W-DV1            PIC 9(01) VALUE ZEROS.
+       01 W-DV2            PIC 9(01) VALUE ZEROS.
+       01 W-PESO           PIC 9(02) VALUE ZEROS.
+       01 W-I              PIC 9(02) VALUE ZEROS.
+
+       01 TABPESOCNPJ1X.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 02.
+           03 FILLER PIC 9(02) VALUE 09.
+           03 FILLER PIC 9(02) VALUE 08.
+           03 FILLER PIC 9(02) VALUE 07.
+           03 FILLER PIC 9(02) VALUE 06.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 02.
+       01 TABPESOCNPJ1 REDEFINES TABPESOCNPJ1X.
+           03 TP-CNPJ1 PIC 9(02) OCCURS 12 TIMES.
+
+       01 TABPESOCNPJ2X.
+           03 FILLER PIC 9(02) VALUE 06.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 02.
+           03 FILLER PIC 9(02) VALUE 09.
+           03 FILLER PIC 9(02) VALUE 08.
+           03 FILLER PIC 9(02) VALUE 07.
+           03 FILLER PIC 9(02) VALUE 06.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 02.
+       01 TABPESOCNPJ2 REDEFINES TABPESOCNPJ2X.
+           03 TP-CNPJ2 PIC 9(02) OCCURS 13 TIMES.
+
+       SCREEN SECTION.
+
+       01  TELAPED.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                        LANCAMENTO DE PE".
+           05  LINE 02  COLUMN 42
+               VALUE  "DIDOS".
+           05  LINE 04  COLUMN 01
+               VALUE  "   PEDIDO Nr.      :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   TIPO DE PEDIDO  :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   CODIGO PRODUTO  :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   TIPO VENDA (1=VENDA CLIENTE 2=COMPRA ".
+           05  LINE 10  COLUMN 42
+               VALUE  "FORNEC) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   CPF/CNPJ CLIENTE   :".
+           05  LINE 13  COLUMN 01
+               VALUE  "   CPF/CNPJ FORNECEDOR:".
+           05  LINE 15  COLUMN 01
+               VALUE  "   QUANTIDADE      :".
+           05  LINE 17  COLUMN 01
+               VALUE  "   PRECO UNITARIO  :".
+           05  LINE 19  COLUMN 01
+               VALUE  "   VALOR TOTAL     :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TPED-COD
+               LINE 04  COLUMN 23  PIC Z(5)9
+               USING  PED-COD.
+           05  TPED-TIPOPEDIDO
+               LINE 06  COLUMN 23  PIC X(15)
+               USING  PED-TIPOPEDIDO.
+           05  TPED-COD-PRO
+               LINE 08  COLUMN 23  PIC 9(09)
+               USING  PED-COD-PRO.
+           05  TPED-TIPOVENDA
+               LINE 10  COLUMN 52  PIC 9(01)
+               USING  PED-TIPOVENDA.
+           05  TPED-CLI-CPFCNPJ
+               LINE 12  COLUMN 25  PIC 9(14)
+               USING  PED-CLI-CPFCNPJ.
+           05  TPED-FOR-CPFCNPJ
+               LINE 13  COLUMN 25  PIC 9(14)
+               USING  PED-FOR-CPFCNPJ.
+           05  TPED-QUANTIDADE
+               LINE 15  COLUMN 23  PIC 9(06)
+               USING  PED-QUANTIDADE.
+           05  TPED-PRECOUNITARIO
+               LINE 17  COLUMN 23  PIC 9(08)
+               USING  PED-PRECOUNITARIO.
+           05  TPED-VALORTOTAL
+               LINE 19  COLUMN 23  PIC Z(13)9
+               USING  PED-VALORTOTAL.
+           05  LINE 21  COLUMN 01
+               VALUE  "   DATA DO PEDIDO  :".
+           05  TPED-DATAEMISSAO
+               LINE 21  COLUMN 23  PIC 9(08)
+               USING  PED-DATAEMISSAO.
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O ARQPED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT ARQPED
+                   CLOSE ARQPED
+                   MOVE "*** ARQUIVO ARQPED FOI CRIADO **" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R0
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO ARQPED" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       R0A.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+              IF ST-ERRO-AUD = "30"
+                 OPEN OUTPUT AUDITLOG
+                 CLOSE AUDITLOG
+                 OPEN EXTEND AUDITLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AUDITLOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF W-OPERADOR = SPACES
+              DISPLAY (23, 12) "OPERADOR :"
+              ACCEPT (23, 23) W-OPERADOR.
+       GERA-CODIGO.
+           MOVE 999999 TO PED-COD
+           START ARQPED KEY IS NOT GREATER PED-COD
+               INVALID KEY
+                   MOVE 1 TO W-PROXCOD
+               NOT INVALID KEY
+                   READ ARQPED NEXT RECORD
+                   IF ST-ERRO = "00"
+                       COMPUTE W-PROXCOD = PED-COD + 1
+                   ELSE
+                       MOVE 1 TO W-PROXCOD
+                   END-IF
+           END-START.
+       R1.
+           MOVE SPACES TO PED-TIPOPEDIDO
+           MOVE ZEROS TO PED-COD-PRO PED-TIPOVENDA PED-CLI-CPFCNPJ
+                PED-FOR-CPFCNPJ PED-QUANTIDADE PED-PRECOUNITARIO
+                PED-VALORTOTAL
+           MOVE W-PROXCOD TO PED-COD
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PED-DATAEMISSAO
+           DISPLAY TELAPED.
+       R2.
+           ACCEPT TPED-TIPOPEDIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+       R3.
+           ACCEPT TPED-COD-PRO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+       R4.
+           ACCEPT TPED-TIPOVENDA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF PED-TIPOVENDA NOT = 1 AND NOT = 2
+              MOVE "*** DIGITE 1=VENDA CLIENTE OU 2=COMPRA ***"
+                                                     TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R5.
+           IF PED-TIPOVENDA = 1
+               ACCEPT TPED-CLI-CPFCNPJ
+           ELSE
+               ACCEPT TPED-FOR-CPFCNPJ.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF PED-TIPOVENDA = 1
+              MOVE PED-CLI-CPFCNPJ TO W-CPFCNPJ-NUM
+           ELSE
+              MOVE PED-FOR-CPFCNPJ TO W-CPFCNPJ-NUM.
+           IF W-CPFCNPJ-NUM < 100000000000
+              PERFORM VALIDA-CPF
+           ELSE
+              PERFORM VALIDA-CNPJ
+           END-IF
+           IF W-CPFCNPJ-OK = "N"
+              MOVE "*** CPF/CNPJ INVALIDO, VERIFIQUE DIGITO ***"
+                                                           TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R6.
+           ACCEPT TPED-QUANTIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+           IF PED-QUANTIDADE = ZEROS
+              MOVE "*** QUANTIDADE NAO PODE SER ZERO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+       R7.
+           ACCEPT TPED-PRECOUNITARIO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6.
+           COMPUTE PED-VALORTOTAL = PED-QUANTIDADE * PED-PRECOUNITARIO
+           DISPLAY TPED-VALORTOTAL.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPED
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO AUD-ACAO
+                      MOVE PED-COD TO AUD-CHAVE
+                      PERFORM GRAVA-AUDITORIA
+                      MOVE "*** PEDIDO GRAVADO *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      PERFORM GERA-CODIGO
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* PEDIDO JA EXISTE, DADOS NAO GRAVADOS *"
+                                                       TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  PERFORM GERA-CODIGO
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQPED"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *>---------[ VALIDACAO DE CPF - DIGITO VERIFICADOR ]-----------
+       VALIDA-CPF.
+           MOVE "S" TO W-CPFCNPJ-OK
+           MOVE ZEROS TO W-SOMA
+           MOVE 10 TO W-PESO
+           PERFORM VARYING W-I FROM 4 BY 1 UNTIL W-I > 12
+              COMPUTE W-SOMA = W-SOMA + W-DIG(W-I) * W-PESO
+              SUBTRACT 1 FROM W-PESO
+           END-PERFORM
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF
+           IF W-DV1 NOT = W-DIG(13)
+              MOVE "N" TO W-CPFCNPJ-OK
+           ELSE
+              MOVE ZEROS TO W-SOMA
+              MOVE 11 TO W-PESO
+              PERFORM VARYING W-I FROM 4 BY 1 UNTIL W-I > 13
+                 COMPUTE W-SOMA = W-SOMA + W-DIG(W-I) * W-PESO
+                 SUBTRACT 1 FROM W-PESO
+              END-PERFORM
+              COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+              IF W-RESTO < 2
+                 MOVE 0 TO W-DV2
+              ELSE
+                 COMPUTE W-DV2 = 11 - W-RESTO
+              END-IF
+              IF W-DV2 NOT = W-DIG(14)
+                 MOVE "N" TO W-CPFCNPJ-OK
+              ELSE
+                 MOVE "S" TO W-CPFCNPJ-OK
+              END-IF
+           END-IF.
+
+      *>---------[ VALIDACAO DE CNPJ - DIGITO VERIFICADOR ]----------
+       VALIDA-CNPJ.
+           MOVE "S" TO W-CPFCNPJ-OK
+           MOVE ZEROS TO W-SOMA
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 12
+              COMPUTE W-SOMA = W-SOMA + W-DIG(W-I) * TP-CNPJ1(W-I)
+           END-PERFORM
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF
+           IF W-DV1 NOT = W-DIG(13)
+              MOVE "N" TO W-CPFCNPJ-OK
+           ELSE
+              MOVE ZEROS TO W-SOMA
+              PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 13
+                 COMPUTE W-SOMA = W-SOMA + W-DIG(W-I) * TP-CNPJ2(W-I)
+              END-PERFORM
+              COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+              IF W-RESTO < 2
+                 MOVE 0 TO W-DV2
+              ELSE
+                 COMPUTE W-DV2 = 11 - W-RESTO
+              END-IF
+              IF W-DV2 NOT = W-DIG(14)
+                 MOVE "N" TO W-CPFCNPJ-OK
+              ELSE
+                 MOVE "S" TO W-CPFCNPJ-OK
+              END-IF
+           END-IF.
+
+      *>-------------------------------------------------------------
+       GRAVA-AUDITORIA.
+           MOVE "PEDID13 " TO AUD-PROGRAMA
+           MOVE W-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           WRITE REG-AUDITLOG.
+
+       ROT-FIM.
+           CLOSE ARQPED AUDITLOG.
+           STOP RUN.
+
+      *>---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *>    FILE STATUS
+      *>    00 = OPERACAO REALIZADA COM SUCESSO
+      *>    22 = REGISTRO JA CADASTRADO
+      *>    23 = REGISTRO NAO ENCONTRADO
+      *>    30 = ARQUIVO NAO ENCONTRADO
