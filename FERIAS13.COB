@@ -0,0 +1,417 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FERIAS13.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> MODULO DE FERIAS - ENTITLEMENT E REGISTRO (ARQFERIAS) *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT ARQFERIAS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FER-COD
+               ALTERNATE RECORD KEY IS FER-CODFUNC WITH DUPLICATES
+               FILE STATUS IS ST-ERRO2.
+       SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+           03 CODIGO PIC 9(06).
+           03 NOME PIC X(30).
+           03 EMAIL PIC X(30).
+           03 SEXO PIC X(01).
+           03 DATA-ADMISSAO PIC 9(08).
+           03 TIPO-SALARIO PIC X(01).
+           03 SALARIO-BASE PIC 9(06)V99.
+           03 DEPARTAMENTO PIC 9(02).
+           03 CARGO PIC 9(02).
+           03 SITUACAO PIC X(01).
+           03 DATA-DEMISSAO PIC 9(08).
+
+       FD ARQFERIAS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQFERIAS.DAT".
+       01 REGFERIAS.
+           03 FER-COD           PIC 9(06).
+           03 FER-CODFUNC       PIC 9(06).
+           03 FER-DATA-INICIO   PIC 9(08).
+           03 FER-DATA-FIM      PIC 9(08).
+           03 FER-DIAS          PIC 9(03).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 REG-AUDITLOG.
+           03 AUD-PROGRAMA PIC X(08).
+           03 AUD-OPERADOR PIC X(10).
+           03 AUD-DATAHORA PIC 9(14).
+           03 AUD-ACAO     PIC X(01).
+           03 AUD-CHAVE    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT           PIC 9(06) VALUE ZEROS.
+       77 W-ACT            PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO          PIC X(01) VALUE SPACES.
+       77 MENS             PIC X(50) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 ST-ERRO3         PIC X(02) VALUE "00".
+       01 W-OPERADOR       PIC X(10) VALUE SPACES.
+       01 W-PROXCOD        PIC 9(06) VALUE ZEROS.
+       01 W-DIAS-NO-MES    PIC 9(02) VALUE ZEROS.
+
+      *> CONVERSAO DE DATA DDMMAAAA PARA DIAS JULIANOS
+       01 W-DATA-CONV       PIC 9(08) VALUE ZEROS.
+       01 W-DATA-CONV-GRP REDEFINES W-DATA-CONV.
+           03 W-DC-DIA       PIC 9(02).
+           03 W-DC-MES       PIC 9(02).
+           03 W-DC-ANO       PIC 9(04).
+       01 W-AAAAMMDD-CONV   PIC 9(08) VALUE ZEROS.
+       01 W-JULIANO-CONV    PIC 9(07) VALUE ZEROS.
+
+      *> DATA DE HOJE
+       01 W-HOJE-DATA        PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-DATA-GRP REDEFINES W-HOJE-DATA.
+           03 W-HOJE-ANO      PIC 9(04).
+           03 W-HOJE-MES      PIC 9(02).
+           03 W-HOJE-DIA      PIC 9(02).
+       01 W-HOJE-JULIANO     PIC 9(07) VALUE ZEROS.
+
+      *> CALCULO DA PROXIMA DATA AQUISITIVA/LIMITE DE FERIAS
+       01 W-PROX-ANIV-DDMMAAAA.
+           03 W-PA-DIA        PIC 9(02).
+           03 W-PA-MES        PIC 9(02).
+           03 W-PA-ANO        PIC 9(04).
+       01 W-PROX-ANIV-JULIANO PIC 9(07) VALUE ZEROS.
+       01 W-DIAS-PRAZO        PIC S9(07) VALUE ZEROS.
+
+      *> DADOS DIGITADOS PARA O PERIODO DE FERIAS TOMADO
+       01 W-INICIO-JULIANO    PIC 9(07) VALUE ZEROS.
+       01 W-FIM-JULIANO       PIC 9(07) VALUE ZEROS.
+
+       01 W-DADM            PIC X(20) VALUE SPACES.
+       01 W-DPROXANIV       PIC X(20) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELAFER.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               MODULO DE FERIAS - ENTITL".
+           05  LINE 02  COLUMN 42
+               VALUE  "EMENT E REGISTRO".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CODIGO DO FUNCIONARIO :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   NOME               :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   DATA DE ADMISSAO   :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   PROXIMA AQUISITIVA/LIMITE PARA FERIAS".
+           05  LINE 10  COLUMN 42
+               VALUE  "  :".
+           05  LINE 15  COLUMN 01
+               VALUE  "   REGISTRAR FERIAS TOMADAS (S/N) :".
+           05  LINE 17  COLUMN 01
+               VALUE  "   DATA INICIO DAS FERIAS :".
+           05  LINE 18  COLUMN 01
+               VALUE  "   DATA FIM DAS FERIAS    :".
+           05  LINE 20  COLUMN 01
+               VALUE  "   DIAS DE FERIAS         :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TFER-CODFUNC
+               LINE 04  COLUMN 29  PIC 9(06)
+               USING  FER-CODFUNC.
+           05  TNOME
+               LINE 06  COLUMN 25  PIC X(30)
+               USING  NOME.
+           05  TW-DADM
+               LINE 08  COLUMN 25  PIC X(20)
+               USING  W-DADM.
+           05  TW-DPROXANIV
+               LINE 10  COLUMN 46  PIC X(20)
+               USING  W-DPROXANIV.
+           05  TW-OPCAO-FER
+               LINE 15  COLUMN 38  PIC X(01)
+               USING  W-OPCAO.
+           05  TFER-DATA-INICIO
+               LINE 17  COLUMN 29  PIC 9(08)
+               USING  FER-DATA-INICIO.
+           05  TFER-DATA-FIM
+               LINE 18  COLUMN 29  PIC 9(08)
+               USING  FER-DATA-FIM.
+           05  TFER-DIAS
+               LINE 20  COLUMN 29  PIC Z(2)9
+               USING  FER-DIAS.
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC - " ST-ERRO
+              GO TO ROT-FIM2.
+           OPEN I-O ARQFERIAS
+           IF ST-ERRO2 NOT = "00"
+               IF ST-ERRO2 = "30"
+                   OPEN OUTPUT ARQFERIAS
+                   CLOSE ARQFERIAS
+                   OPEN I-O ARQFERIAS
+               ELSE
+                   DISPLAY "ERRO ABERTURA DO ARQUIVO ARQFERIAS - "
+                           ST-ERRO2
+                   CLOSE CADFUNC
+                   GO TO ROT-FIM2.
+       R0A.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 OPEN OUTPUT AUDITLOG
+                 CLOSE AUDITLOG
+                 OPEN EXTEND AUDITLOG
+              ELSE
+                 DISPLAY "ERRO ABERTURA DO ARQUIVO AUDITLOG - "
+                         ST-ERRO3
+                 CLOSE CADFUNC ARQFERIAS
+                 GO TO ROT-FIM2.
+           IF W-OPERADOR = SPACES
+              DISPLAY (23, 12) "OPERADOR :"
+              ACCEPT (23, 23) W-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-HOJE-DATA
+           COMPUTE W-HOJE-JULIANO = FUNCTION INTEGER-OF-DATE(
+                                     W-HOJE-DATA).
+       R1.
+           MOVE SPACES TO NOME W-DADM W-DPROXANIV
+           MOVE ZEROS TO FER-CODFUNC FER-DATA-INICIO FER-DATA-FIM
+                FER-DIAS
+           DISPLAY TELAFER.
+       R2.
+           ACCEPT TFER-CODFUNC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           MOVE FER-CODFUNC TO CODIGO
+           READ CADFUNC
+           IF ST-ERRO = "23"
+              MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           IF SITUACAO = "I"
+              MOVE "*** FUNCIONARIO DEMITIDO - SEM DIREITO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           MOVE DATA-ADMISSAO TO W-DADM
+           DISPLAY TNOME
+           DISPLAY TW-DADM
+           PERFORM CALC-PROX-ANIV
+           MOVE W-PROX-ANIV-DDMMAAAA TO W-DPROXANIV
+           DISPLAY TW-DPROXANIV
+           IF W-DIAS-PRAZO >= ZERO AND W-DIAS-PRAZO <= 90
+              MOVE "*** PRAZO LEGAL PARA FERIAS SE APROXIMA ***"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R3.
+           MOVE "N" TO W-OPCAO
+           ACCEPT TW-OPCAO-FER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF W-OPCAO = "N" OR "n"
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R4.
+           ACCEPT TFER-DATA-INICIO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF FER-DATA-INICIO NOT NUMERIC
+              MOVE "*** DATA DE INICIO INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R4A.
+           MOVE FER-DATA-INICIO TO W-DATA-CONV
+           IF W-DC-MES < 1 OR W-DC-MES > 12
+              MOVE "*** MES INVALIDO NA DATA DE INICIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           IF W-DC-ANO < 1900 OR W-DC-ANO > 2100
+              MOVE "*** ANO INVALIDO NA DATA DE INICIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           EVALUATE W-DC-MES
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO W-DIAS-NO-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO W-DIAS-NO-MES
+               WHEN 2
+                   IF (FUNCTION MOD(W-DC-ANO, 4) = 0 AND
+                       FUNCTION MOD(W-DC-ANO, 100) NOT = 0)
+                       OR FUNCTION MOD(W-DC-ANO, 400) = 0
+                       MOVE 29 TO W-DIAS-NO-MES
+                   ELSE
+                       MOVE 28 TO W-DIAS-NO-MES
+           END-EVALUATE.
+           IF W-DC-DIA < 1 OR W-DC-DIA > W-DIAS-NO-MES
+              MOVE "*** DIA INVALIDO NA DATA DE INICIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R5.
+           ACCEPT TFER-DATA-FIM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF FER-DATA-FIM NOT NUMERIC
+              MOVE "*** DATA DE FIM INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R5A.
+           MOVE FER-DATA-FIM TO W-DATA-CONV
+           IF W-DC-MES < 1 OR W-DC-MES > 12
+              MOVE "*** MES INVALIDO NA DATA DE FIM ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           IF W-DC-ANO < 1900 OR W-DC-ANO > 2100
+              MOVE "*** ANO INVALIDO NA DATA DE FIM ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           EVALUATE W-DC-MES
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO W-DIAS-NO-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO W-DIAS-NO-MES
+               WHEN 2
+                   IF (FUNCTION MOD(W-DC-ANO, 4) = 0 AND
+                       FUNCTION MOD(W-DC-ANO, 100) NOT = 0)
+                       OR FUNCTION MOD(W-DC-ANO, 400) = 0
+                       MOVE 29 TO W-DIAS-NO-MES
+                   ELSE
+                       MOVE 28 TO W-DIAS-NO-MES
+           END-EVALUATE.
+           IF W-DC-DIA < 1 OR W-DC-DIA > W-DIAS-NO-MES
+              MOVE "*** DIA INVALIDO NA DATA DE FIM ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           MOVE FER-DATA-INICIO TO W-DATA-CONV
+           PERFORM CALC-JULIANO
+           MOVE W-JULIANO-CONV TO W-INICIO-JULIANO
+           MOVE FER-DATA-FIM TO W-DATA-CONV
+           PERFORM CALC-JULIANO
+           MOVE W-JULIANO-CONV TO W-FIM-JULIANO
+           IF W-FIM-JULIANO < W-INICIO-JULIANO
+              MOVE "*** DATA FIM ANTERIOR A DATA INICIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           COMPUTE FER-DIAS = W-FIM-JULIANO - W-INICIO-JULIANO + 1
+           DISPLAY TFER-DIAS.
+       CONF-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R5.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO CONF-OPC.
+           PERFORM GERA-CODIGO.
+       INC-WR1.
+           WRITE REGFERIAS
+           IF ST-ERRO2 = "00" OR "02"
+              MOVE "I" TO AUD-ACAO
+              MOVE FER-COD TO AUD-CHAVE
+              PERFORM GRAVA-AUDITORIA
+              MOVE "*** FERIAS REGISTRADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQFERIAS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       GERA-CODIGO.
+           MOVE 999999 TO FER-COD
+           START ARQFERIAS KEY IS NOT GREATER FER-COD
+               INVALID KEY
+                   MOVE 1 TO W-PROXCOD
+               NOT INVALID KEY
+                   READ ARQFERIAS NEXT RECORD
+                   IF ST-ERRO2 = "00"
+                       COMPUTE W-PROXCOD = FER-COD + 1
+                   ELSE
+                       MOVE 1 TO W-PROXCOD
+                   END-IF
+           END-START
+           MOVE W-PROXCOD TO FER-COD.
+
+       CALC-JULIANO.
+           COMPUTE W-AAAAMMDD-CONV = W-DC-ANO * 10000
+                                    + W-DC-MES * 100 + W-DC-DIA
+           COMPUTE W-JULIANO-CONV =
+                   FUNCTION INTEGER-OF-DATE(W-AAAAMMDD-CONV).
+
+       CALC-PROX-ANIV.
+           MOVE DATA-ADMISSAO TO W-DATA-CONV
+           MOVE W-HOJE-ANO TO W-PA-ANO
+           MOVE W-DC-MES   TO W-PA-MES
+           MOVE W-DC-DIA   TO W-PA-DIA
+           IF (W-DC-MES * 100 + W-DC-DIA) <
+              (W-HOJE-MES * 100 + W-HOJE-DIA)
+              ADD 1 TO W-PA-ANO.
+           MOVE W-PA-DIA TO W-DC-DIA
+           MOVE W-PA-MES TO W-DC-MES
+           MOVE W-PA-ANO TO W-DC-ANO
+           PERFORM CALC-JULIANO
+           MOVE W-JULIANO-CONV TO W-PROX-ANIV-JULIANO
+           COMPUTE W-DIAS-PRAZO = W-PROX-ANIV-JULIANO - W-HOJE-JULIANO.
+
+       GRAVA-AUDITORIA.
+           MOVE "FERIAS13" TO AUD-PROGRAMA
+           MOVE W-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           WRITE REG-AUDITLOG.
+
+       ROT-FIM.
+           CLOSE CADFUNC ARQFERIAS AUDITLOG.
+       ROT-FIM2.
+           STOP RUN.
+
+      *>---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
