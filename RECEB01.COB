@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECEB01.
+      *AUTHOR. BYANCA MATOS.
+      **************************************************
+      * ENTRADA DE MERCADORIA (RECEBIMENTO) - ARQPRO    *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT ARQPRO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PRO-CODIGO
+                  ALTERNATE RECORD KEY IS PRO-DESCRICAO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT PROHIST ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+       SELECT AUDITLOG ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 PRO-CODIGO             PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06).
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-PTOREPOSICAO        PIC 9(06).
+          03 PRO-CUSTO               PIC 9(06).
+          03 PRO-TAXA                PIC 9(02)V99.
+      *
+       FD PROHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PROHIST.DAT".
+       01 REGPROHIST.
+          03 PH-PRO-CODIGO          PIC 9(06).
+          03 PH-PRECO-ANTIGO        PIC 9(06).
+          03 PH-PRECO-NOVO          PIC 9(06).
+          03 PH-DATA-EFETIVA        PIC 9(08).
+      *
+       FD AUDITLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 REG-AUDITLOG.
+          03 AUD-PROGRAMA PIC X(08).
+          03 AUD-OPERADOR PIC X(10).
+          03 AUD-DATAHORA PIC 9(14).
+          03 AUD-ACAO     PIC X(01).
+          03 AUD-CHAVE    PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT            PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO           PIC X(01) VALUE SPACES.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-ERRO2          PIC X(02) VALUE "00".
+       01 ST-ERRO3          PIC X(02) VALUE "00".
+       01 W-OPERADOR        PIC X(10) VALUE SPACES.
+       01 W-ACT             PIC 9(02) VALUE ZEROS.
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 W-QTDERECEBIDA    PIC 9(06) VALUE ZEROS.
+       01 W-PRECONOVO       PIC 9(06) VALUE ZEROS.
+       01 W-CUSTONOVO       PIC 9(06) VALUE ZEROS.
+       01 W-TAXANOVA        PIC 9(02)V99 VALUE ZEROS.
+       01 W-PTOREPOSICAONOVA PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAREC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          ENTRADA DE MERCADORIA - RECEBIM".
+           05  LINE 02  COLUMN 43
+               VALUE  "ENTO DE ESTOQUE".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CODIGO DO PRODUTO :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   DESCRICAO         :".
+           05  LINE 07  COLUMN 01
+               VALUE  "   ESTOQUE ATUAL     :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   PRECO ATUAL       :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   QTDE RECEBIDA     :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   DATA RECEBIMENTO  :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   NOVO PRECO (0=MANTEM O ATUAL) :".
+           05  LINE 16  COLUMN 01
+               VALUE  "   NOVO CUSTO (0=MANTEM O ATUAL) :".
+           05  LINE 18  COLUMN 01
+               VALUE  "   NOVA TAXA  (0=MANTEM O ATUAL) :".
+           05  LINE 20  COLUMN 01
+               VALUE  "   NOVO PTO REPOSICAO (0=MANTEM O ATUAL) :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TPRO-CODIGOENTR
+               LINE 04  COLUMN 25  PIC 9(06)
+               USING  PRO-CODIGO.
+           05  TPRO-DESCRICAO
+               LINE 06  COLUMN 25  PIC X(30)
+               USING  PRO-DESCRICAO.
+           05  TPRO-QTDESTOQUE
+               LINE 07  COLUMN 25  PIC Z(5)9
+               USING  PRO-QTDESTOQUE.
+           05  TPRO-PRECO
+               LINE 08  COLUMN 25  PIC Z(5)9
+               USING  PRO-PRECO.
+           05  TW-QTDERECEBIDA
+               LINE 10  COLUMN 25  PIC 9(06)
+               USING  W-QTDERECEBIDA.
+           05  TPRO-DATAULTIMA
+               LINE 12  COLUMN 25  PIC 9(08)
+               USING  PRO-DATAULTIMA.
+           05  TW-PRECONOVO
+               LINE 14  COLUMN 37  PIC 9(06)
+               USING  W-PRECONOVO.
+           05  TW-CUSTONOVO
+               LINE 16  COLUMN 37  PIC 9(06)
+               USING  W-CUSTONOVO.
+           05  TW-TAXANOVA
+               LINE 18  COLUMN 37  PIC 9(02)v99
+               USING  W-TAXANOVA.
+           05  TW-PTOREPOSICAONOVA
+               LINE 20  COLUMN 45  PIC 9(06)
+               USING  W-PTOREPOSICAONOVA.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO ARQPRO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+           OPEN EXTEND PROHIST
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT PROHIST
+                 CLOSE PROHIST
+                 OPEN EXTEND PROHIST
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO PROHIST" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPRO
+                 GO TO ROT-FIM2.
+       R0A.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 OPEN OUTPUT AUDITLOG
+                 CLOSE AUDITLOG
+                 OPEN EXTEND AUDITLOG
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO AUDITLOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPRO PROHIST
+                 GO TO ROT-FIM2.
+           IF W-OPERADOR = SPACES
+              DISPLAY (23, 12) "OPERADOR :"
+              ACCEPT (23, 23) W-OPERADOR.
+       R1.
+           MOVE ZEROS TO PRO-CODIGO W-QTDERECEBIDA W-PRECONOVO
+                         W-CUSTONOVO W-TAXANOVA W-PTOREPOSICAONOVA
+           DISPLAY TELAREC.
+       R2.
+           ACCEPT TPRO-CODIGOENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           READ ARQPRO
+           IF ST-ERRO = "23"
+              MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO ARQPRO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           DISPLAY TELAREC.
+       R3.
+           ACCEPT TW-QTDERECEBIDA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF W-QTDERECEBIDA = ZEROS
+              MOVE "*** QUANTIDADE RECEBIDA NAO PODE SER ZERO ***"
+                                                   TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R4.
+           ACCEPT TPRO-DATAULTIMA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF PRO-DATAULTIMA NOT NUMERIC
+              MOVE "*** DATA INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R5.
+           ACCEPT TW-PRECONOVO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+       R6.
+           ACCEPT TW-CUSTONOVO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+       R7.
+           ACCEPT TW-TAXANOVA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6.
+       R8.
+           ACCEPT TW-PTOREPOSICAONOVA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R7.
+       CONF-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R8.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** ENTRADA CANCELADA PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO CONF-OPC.
+       ATUALIZA.
+           ADD W-QTDERECEBIDA TO PRO-QTDESTOQUE
+           IF W-PRECONOVO NOT = ZEROS AND W-PRECONOVO NOT = PRO-PRECO
+              MOVE PRO-CODIGO      TO PH-PRO-CODIGO
+              MOVE PRO-PRECO       TO PH-PRECO-ANTIGO
+              MOVE W-PRECONOVO     TO PH-PRECO-NOVO
+              MOVE PRO-DATAULTIMA  TO PH-DATA-EFETIVA
+              WRITE REGPROHIST
+              MOVE W-PRECONOVO TO PRO-PRECO.
+           IF W-CUSTONOVO NOT = ZEROS
+              MOVE W-CUSTONOVO TO PRO-CUSTO.
+           IF W-TAXANOVA NOT = ZEROS
+              MOVE W-TAXANOVA TO PRO-TAXA.
+           IF W-PTOREPOSICAONOVA NOT = ZEROS
+              MOVE W-PTOREPOSICAONOVA TO PRO-PTOREPOSICAO.
+           REWRITE REGPRO
+           IF ST-ERRO = "00"
+              MOVE "A" TO AUD-ACAO
+              MOVE PRO-CODIGO TO AUD-CHAVE
+              PERFORM GRAVA-AUDITORIA
+              MOVE "*** ENTRADA DE ESTOQUE GRAVADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ATUALIZACAO DO ARQUIVO ARQPRO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       GRAVA-AUDITORIA.
+           MOVE "RECEB01 " TO AUD-PROGRAMA
+           MOVE W-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           WRITE REG-AUDITLOG.
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPRO PROHIST AUDITLOG.
+       ROT-FIM2.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
