@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMIGRES01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> RELATORIO DE DISTRIBUICAO DE AMIGOS POR TIPO/SEXO/    *
+      *> GENERO (CADAMIGO)                                     *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS APELIDO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT AMIGRESREL ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO       PIC X(12).
+          03 NOME          PIC X(30).
+          03 ENDERECO      PIC X(50).
+          03 CEP           PIC X(10).
+          03 TELEFONE      PIC X(15).
+          03 EMAIL         PIC X(30).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+
+       FD AMIGRESREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGRESREL.DAT".
+       01 REG-AMIGRESREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-CADAMIGO   PIC X(01) VALUE "N".
+       01 W-IDX            PIC 9(02) VALUE ZEROS.
+       01 W-TOT-AMIGOS     PIC 9(06) VALUE ZEROS.
+
+       01 TABTPAMIGOX.
+           03 FILLER PIC X(20) VALUE "FACULDADE".
+           03 FILLER PIC X(20) VALUE "IGREJA".
+           03 FILLER PIC X(20) VALUE "BAIRRO".
+           03 FILLER PIC X(20) VALUE "ACADEMIA".
+           03 FILLER PIC X(20) VALUE "BALADA".
+           03 FILLER PIC X(20) VALUE "SERVICO".
+           03 FILLER PIC X(20) VALUE "CLUBE".
+           03 FILLER PIC X(20) VALUE "FAMILIA".
+           03 FILLER PIC X(20) VALUE "EX".
+           03 FILLER PIC X(20) VALUE "INIMIGO".
+       01 TABTPAMIGO REDEFINES TABTPAMIGOX.
+           03 TBTPAMIGO PIC X(20) OCCURS 10 TIMES.
+
+       01 TAB-TPAMIGO-QTDE.
+           03 TT-QTDE PIC 9(06) OCCURS 10 TIMES VALUE ZEROS.
+
+       01 TABGENEROX.
+           03 FILLER PIC X(20) VALUE "HOMEM CIS".
+           03 FILLER PIC X(20) VALUE "MULHER CIS".
+           03 FILLER PIC X(20) VALUE "TRANSGENERO".
+           03 FILLER PIC X(20) VALUE "PANGENERO".
+           03 FILLER PIC X(20) VALUE "AGENERO".
+           03 FILLER PIC X(20) VALUE "NAO-BINARIO".
+           03 FILLER PIC X(20) VALUE "OUTROS".
+           03 FILLER PIC X(20) VALUE "NAO INFORMADO".
+       01 TABGENERO REDEFINES TABGENEROX.
+           03 TBGENERO PIC X(20) OCCURS 8 TIMES.
+
+       01 TAB-GENERO-QTDE.
+           03 TG-QTDE PIC 9(06) OCCURS 8 TIMES VALUE ZEROS.
+
+       01 TS-QTDE-M        PIC 9(06) VALUE ZEROS.
+       01 TS-QTDE-F        PIC 9(06) VALUE ZEROS.
+       01 TS-QTDE-OUTRO    PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-CABEC1     PIC X(100).
+       01 LINHA-CABEC2     PIC X(100).
+       01 LINHA-DET.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-DESCRICAO     PIC X(20).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-QTDE          PIC ZZZ.ZZ9.
+       01 LINHA-TOTAL.
+           03 FILLER           PIC X(40) VALUE
+               "TOTAL GERAL DE AMIGOS CADASTRADOS  :  ".
+           03 LT-TOT-AMIGOS    PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT AMIGRESREL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO ABERTURA ARQUIVO AMIGRESREL - " ST-ERRO2
+              CLOSE CADAMIGO
+              GO TO ROT-FIM.
+
+       R1.
+           PERFORM UNTIL W-FIM-CADAMIGO = "S"
+              READ CADAMIGO NEXT RECORD
+              AT END
+                 MOVE "S" TO W-FIM-CADAMIGO
+              NOT AT END
+                 PERFORM ACUMULA-AMIGO
+           END-PERFORM.
+
+           MOVE "*** DISTRIBUICAO DE AMIGOS POR TIPO ***"
+                                              TO LINHA-CABEC1
+           WRITE REG-AMIGRESREL FROM LINHA-CABEC1
+           MOVE SPACES TO REG-AMIGRESREL
+           WRITE REG-AMIGRESREL
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 10
+              IF TT-QTDE(W-IDX) NOT = ZEROS
+                 MOVE TBTPAMIGO(W-IDX) TO LD-DESCRICAO
+                 MOVE TT-QTDE(W-IDX)   TO LD-QTDE
+                 WRITE REG-AMIGRESREL FROM LINHA-DET
+              END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO REG-AMIGRESREL
+           WRITE REG-AMIGRESREL
+           MOVE "*** DISTRIBUICAO DE AMIGOS POR SEXO ***"
+                                              TO LINHA-CABEC2
+           WRITE REG-AMIGRESREL FROM LINHA-CABEC2
+           MOVE SPACES TO REG-AMIGRESREL
+           WRITE REG-AMIGRESREL
+           IF TS-QTDE-M NOT = ZEROS
+              MOVE "MASCULINO"  TO LD-DESCRICAO
+              MOVE TS-QTDE-M    TO LD-QTDE
+              WRITE REG-AMIGRESREL FROM LINHA-DET.
+           IF TS-QTDE-F NOT = ZEROS
+              MOVE "FEMININO"   TO LD-DESCRICAO
+              MOVE TS-QTDE-F    TO LD-QTDE
+              WRITE REG-AMIGRESREL FROM LINHA-DET.
+           IF TS-QTDE-OUTRO NOT = ZEROS
+              MOVE "NAO INFORMADO" TO LD-DESCRICAO
+              MOVE TS-QTDE-OUTRO   TO LD-QTDE
+              WRITE REG-AMIGRESREL FROM LINHA-DET.
+
+           MOVE SPACES TO REG-AMIGRESREL
+           WRITE REG-AMIGRESREL
+           MOVE "*** DISTRIBUICAO DE AMIGOS POR GENERO ***"
+                                              TO LINHA-CABEC2
+           WRITE REG-AMIGRESREL FROM LINHA-CABEC2
+           MOVE SPACES TO REG-AMIGRESREL
+           WRITE REG-AMIGRESREL
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 8
+              IF TG-QTDE(W-IDX) NOT = ZEROS
+                 MOVE TBGENERO(W-IDX) TO LD-DESCRICAO
+                 MOVE TG-QTDE(W-IDX)  TO LD-QTDE
+                 WRITE REG-AMIGRESREL FROM LINHA-DET
+              END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO REG-AMIGRESREL
+           WRITE REG-AMIGRESREL
+           MOVE W-TOT-AMIGOS TO LT-TOT-AMIGOS
+           WRITE REG-AMIGRESREL FROM LINHA-TOTAL.
+
+           CLOSE CADAMIGO AMIGRESREL.
+           DISPLAY "RELATORIO GERADO EM AMIGRESREL.DAT -- " W-TOT-AMIGOS
+                   " AMIGOS PROCESSADOS".
+           GO TO ROT-FIM3.
+
+       ACUMULA-AMIGO.
+           COMPUTE W-IDX = TPAMIGO + 1
+           ADD 1 TO TT-QTDE(W-IDX)
+           EVALUATE SEXO
+              WHEN "M" WHEN "m" ADD 1 TO TS-QTDE-M
+              WHEN "F" WHEN "f" ADD 1 TO TS-QTDE-F
+              WHEN OTHER        ADD 1 TO TS-QTDE-OUTRO
+           END-EVALUATE
+           EVALUATE GENERO
+              WHEN "H" WHEN "h" ADD 1 TO TG-QTDE(1)
+              WHEN "M" WHEN "m" ADD 1 TO TG-QTDE(2)
+              WHEN "T" WHEN "t" ADD 1 TO TG-QTDE(3)
+              WHEN "P" WHEN "p" ADD 1 TO TG-QTDE(4)
+              WHEN "A" WHEN "a" ADD 1 TO TG-QTDE(5)
+              WHEN "N" WHEN "n" ADD 1 TO TG-QTDE(6)
+              WHEN "O" WHEN "o" ADD 1 TO TG-QTDE(7)
+              WHEN OTHER        ADD 1 TO TG-QTDE(8)
+           END-EVALUATE
+           ADD 1 TO W-TOT-AMIGOS.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
