@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOPAG01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> FOLHA DE PAGAMENTO - CALCULO DE SALARIOS DO PERIODO  *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT FOPAGREL ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+           03 CODIGO PIC 9(06).
+           03 NOME PIC X(30).
+           03 EMAIL PIC X(30).
+           03 SEXO PIC X(01).
+           03 DATA-ADMISSAO PIC 9(08).
+           03 TIPO-SALARIO PIC X(01).
+           03 SALARIO-BASE PIC 9(06)V99.
+           03 DEPARTAMENTO PIC 9(02).
+           03 CARGO PIC 9(02).
+           03 SITUACAO PIC X(01).
+           03 DATA-DEMISSAO PIC 9(08).
+
+       FD FOPAGREL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FOPAGREL.DAT".
+       01 REG-FOPAGREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-CADFUNC    PIC X(01) VALUE "N".
+       01 W-HORAS-PERIODO  PIC 9(03) VALUE ZEROS.
+       01 W-DIAS-PERIODO   PIC 9(02) VALUE ZEROS.
+       01 W-SALARIO-BRUTO  PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOT-FOLHA      PIC 9(10)V99 VALUE ZEROS.
+       01 W-TOT-FUNC       PIC 9(06) VALUE ZEROS.
+       01 DDEPARTAMENTO    PIC X(20) VALUE SPACES.
+
+       01 TABDEPARTAMENTOX.
+           03 FILLER PIC X(20) VALUE "CONTABILIDADE".
+           03 FILLER PIC X(20) VALUE "RECURSOS HUMANOS".
+           03 FILLER PIC X(20) VALUE "FINANCEIRO".
+           03 FILLER PIC X(20) VALUE "OUTROS".
+       01 TABDEPARTAMENTO REDEFINES TABDEPARTAMENTOX.
+           03 TBDEPARTAMENTO PIC X(20) OCCURS 10 TIMES.
+
+       01 LINHA-CABEC1     PIC X(100).
+       01 LINHA-CABEC2     PIC X(100).
+       01 LINHA-DET.
+           03 LD-CODIGO        PIC Z(5)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-NOME          PIC X(30).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-DEPARTAMENTO  PIC X(20).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-TIPO-SALARIO  PIC X(01).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-SALARIO-BRUTO PIC ZZZ.ZZ9,99.
+       01 LINHA-TOTAL.
+           03 FILLER           PIC X(40) VALUE
+               "TOTAL DE FUNCIONARIOS PROCESSADOS  :  ".
+           03 LT-TOT-FUNC      PIC ZZZ.ZZ9.
+       01 LINHA-TOTAL2.
+           03 FILLER           PIC X(40) VALUE
+               "TOTAL GERAL DA FOLHA DO PERIODO    :  ".
+           03 LT-TOT-FOLHA      PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       R0.
+           DISPLAY "FOPAG01 - CALCULO DA FOLHA DE PAGAMENTO DO PERIODO".
+           DISPLAY "INFORME A QTDE DE HORAS PADRAO DO PERIODO:".
+           ACCEPT W-HORAS-PERIODO.
+           IF W-HORAS-PERIODO = ZEROS
+              MOVE 220 TO W-HORAS-PERIODO.
+           DISPLAY "INFORME A QTDE DE DIAS TRABALHADOS (DIARISTA): ".
+           ACCEPT W-DIAS-PERIODO.
+           IF W-DIAS-PERIODO = ZEROS
+              MOVE 22 TO W-DIAS-PERIODO.
+
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT FOPAGREL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO FOPAGREL - " ST-ERRO2
+              CLOSE CADFUNC
+              GO TO ROT-FIM.
+
+           MOVE "*** FOLHA DE PAGAMENTO - REGISTRO DE PAGAMENTOS ***"
+                                              TO LINHA-CABEC1
+           WRITE REG-FOPAGREL FROM LINHA-CABEC1
+           MOVE "CODIGO  NOME                          DEPARTAMENTO"
+                  TO LINHA-CABEC2
+           WRITE REG-FOPAGREL FROM LINHA-CABEC2
+           MOVE SPACES TO REG-FOPAGREL
+           WRITE REG-FOPAGREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-CADFUNC = "S"
+              READ CADFUNC NEXT RECORD
+              AT END
+                 MOVE "S" TO W-FIM-CADFUNC
+              NOT AT END
+                 IF SITUACAO NOT = "I"
+                    PERFORM CALC-PAGAMENTO
+                 END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO REG-FOPAGREL
+           WRITE REG-FOPAGREL
+           MOVE W-TOT-FUNC TO LT-TOT-FUNC
+           WRITE REG-FOPAGREL FROM LINHA-TOTAL
+           MOVE W-TOT-FOLHA TO LT-TOT-FOLHA
+           WRITE REG-FOPAGREL FROM LINHA-TOTAL2.
+
+           CLOSE CADFUNC FOPAGREL.
+           DISPLAY "FOLHA GERADA EM FOPAGREL.DAT -- " W-TOT-FUNC
+                   " FUNCIONARIOS PROCESSADOS".
+           GO TO ROT-FIM3.
+
+       CALC-PAGAMENTO.
+           EVALUATE TIPO-SALARIO
+              WHEN "H"
+                 COMPUTE W-SALARIO-BRUTO ROUNDED =
+                         SALARIO-BASE * W-HORAS-PERIODO
+              WHEN "M"
+                 MOVE SALARIO-BASE TO W-SALARIO-BRUTO
+              WHEN "D"
+                 COMPUTE W-SALARIO-BRUTO ROUNDED =
+                         SALARIO-BASE * W-DIAS-PERIODO
+              WHEN OTHER
+                 MOVE SALARIO-BASE TO W-SALARIO-BRUTO
+           END-EVALUATE.
+           IF DEPARTAMENTO NOT = ZEROS AND DEPARTAMENTO <= 4
+              MOVE TBDEPARTAMENTO(DEPARTAMENTO) TO DDEPARTAMENTO
+           ELSE
+              IF DEPARTAMENTO NOT = ZEROS AND DEPARTAMENTO <= 10
+                 MOVE "OUTROS" TO DDEPARTAMENTO
+              ELSE
+                 MOVE SPACES TO DDEPARTAMENTO.
+           MOVE CODIGO          TO LD-CODIGO
+           MOVE NOME            TO LD-NOME
+           MOVE DDEPARTAMENTO   TO LD-DEPARTAMENTO
+           MOVE TIPO-SALARIO    TO LD-TIPO-SALARIO
+           MOVE W-SALARIO-BRUTO TO LD-SALARIO-BRUTO
+           WRITE REG-FOPAGREL FROM LINHA-DET
+           ADD 1 TO W-TOT-FUNC
+           ADD W-SALARIO-BRUTO TO W-TOT-FOLHA.
+       FIM-CALC-PAGAMENTO.
+           EXIT.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
