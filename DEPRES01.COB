@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPRES01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> RESUMO DE EFETIVO E FOLHA POR DEPARTAMENTO E CARGO    *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT DEPRESREL ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+           03 CODIGO PIC 9(06).
+           03 NOME PIC X(30).
+           03 EMAIL PIC X(30).
+           03 SEXO PIC X(01).
+           03 DATA-ADMISSAO PIC 9(08).
+           03 TIPO-SALARIO PIC X(01).
+           03 SALARIO-BASE PIC 9(06)V99.
+           03 DEPARTAMENTO PIC 9(02).
+           03 CARGO PIC 9(02).
+           03 SITUACAO PIC X(01).
+           03 DATA-DEMISSAO PIC 9(08).
+
+       FD DEPRESREL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "DEPRESREL.DAT".
+       01 REG-DEPRESREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-CADFUNC    PIC X(01) VALUE "N".
+       01 W-IDX-DEP        PIC 9(02) VALUE ZEROS.
+       01 W-IDX-CAR        PIC 9(02) VALUE ZEROS.
+       01 W-TOT-FUNC       PIC 9(06) VALUE ZEROS.
+       01 W-LS-QTDE        PIC 9(06) VALUE ZEROS.
+       01 W-LS-TOT-SAL     PIC 9(10)V99 VALUE ZEROS.
+
+       01 TABDEPARTAMENTOX.
+           03 FILLER PIC X(20) VALUE "CONTABILIDADE".
+           03 FILLER PIC X(20) VALUE "RECURSOS HUMANOS".
+           03 FILLER PIC X(20) VALUE "FINANCEIRO".
+           03 FILLER PIC X(20) VALUE "OUTROS".
+       01 TABDEPARTAMENTO REDEFINES TABDEPARTAMENTOX.
+           03 TBDEPARTAMENTO PIC X(20) OCCURS 10 TIMES.
+
+       01 TABCARGOX.
+           03 FILLER PIC X(20) VALUE "ANALISTA DE SISTEMAS".
+           03 FILLER PIC X(20) VALUE "CONTADOR".
+           03 FILLER PIC X(20) VALUE "GERENTE FINANCEIRO".
+           03 FILLER PIC X(20) VALUE "OUTROS".
+       01 TABCARGO REDEFINES TABCARGOX.
+           03 TBCARGO PIC X(20) OCCURS 10 TIMES.
+
+       01 TAB-RESUMO.
+           03 TR-DEPARTAMENTO OCCURS 10 TIMES.
+               05 TR-CARGO OCCURS 10 TIMES.
+                   07 TR-QTDE     PIC 9(06) VALUE ZEROS.
+                   07 TR-TOT-SAL  PIC 9(10)V99 VALUE ZEROS.
+
+       01 LINHA-CABEC1     PIC X(100).
+       01 LINHA-CABEC2     PIC X(100).
+       01 LINHA-DEP.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LDEP-DESCRICAO   PIC X(20).
+       01 LINHA-DET.
+           03 FILLER           PIC X(06) VALUE SPACES.
+           03 LD-CARGO         PIC X(20).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-QTDE          PIC ZZZ.ZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-TOT-SAL       PIC Z(7)9,99.
+       01 LINHA-SUBTOT.
+           03 FILLER           PIC X(06) VALUE SPACES.
+           03 FILLER           PIC X(20) VALUE "TOTAL DEPARTAMENTO".
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LS-QTDE          PIC ZZZ.ZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LS-TOT-SAL       PIC Z(7)9,99.
+       01 LINHA-TOTAL.
+           03 FILLER           PIC X(40) VALUE
+               "TOTAL GERAL DE FUNCIONARIOS        :  ".
+           03 LT-TOT-FUNC      PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT DEPRESREL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO ABERTURA ARQUIVO DEPRESREL - " ST-ERRO2
+              CLOSE CADFUNC
+              GO TO ROT-FIM.
+
+           MOVE "*** RESUMO DE EFETIVO E FOLHA POR DEPARTAMENTO ***"
+                                              TO LINHA-CABEC1
+           WRITE REG-DEPRESREL FROM LINHA-CABEC1
+           MOVE SPACES TO REG-DEPRESREL
+           WRITE REG-DEPRESREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-CADFUNC = "S"
+              READ CADFUNC NEXT RECORD
+              AT END
+                 MOVE "S" TO W-FIM-CADFUNC
+              NOT AT END
+                 IF SITUACAO NOT = "I"
+                    PERFORM ACUMULA-FUNC
+                 END-IF
+           END-PERFORM.
+
+           PERFORM VARYING W-IDX-DEP FROM 1 BY 1
+                     UNTIL W-IDX-DEP > 10
+              PERFORM EMITE-DEPARTAMENTO
+           END-PERFORM.
+
+           MOVE SPACES TO REG-DEPRESREL
+           WRITE REG-DEPRESREL
+           MOVE W-TOT-FUNC TO LT-TOT-FUNC
+           WRITE REG-DEPRESREL FROM LINHA-TOTAL.
+
+           CLOSE CADFUNC DEPRESREL.
+           DISPLAY "RESUMO GERADO EM DEPRESREL.DAT -- " W-TOT-FUNC
+                   " FUNCIONARIOS PROCESSADOS".
+           GO TO ROT-FIM3.
+
+       ACUMULA-FUNC.
+           IF DEPARTAMENTO = ZEROS OR DEPARTAMENTO > 10
+              MOVE 10 TO W-IDX-DEP
+           ELSE
+              MOVE DEPARTAMENTO TO W-IDX-DEP.
+           IF CARGO = ZEROS OR CARGO > 10
+              MOVE 10 TO W-IDX-CAR
+           ELSE
+              MOVE CARGO TO W-IDX-CAR.
+           ADD 1 TO TR-QTDE(W-IDX-DEP, W-IDX-CAR)
+           ADD SALARIO-BASE TO TR-TOT-SAL(W-IDX-DEP, W-IDX-CAR)
+           ADD 1 TO W-TOT-FUNC.
+
+       EMITE-DEPARTAMENTO.
+           MOVE ZEROS TO W-LS-QTDE W-LS-TOT-SAL.
+           PERFORM VARYING W-IDX-CAR FROM 1 BY 1 UNTIL W-IDX-CAR > 10
+              ADD TR-QTDE(W-IDX-DEP, W-IDX-CAR)    TO W-LS-QTDE
+              ADD TR-TOT-SAL(W-IDX-DEP, W-IDX-CAR) TO W-LS-TOT-SAL
+           END-PERFORM.
+           IF W-LS-QTDE = ZEROS
+              GO TO FIM-EMITE-DEPARTAMENTO.
+           IF W-IDX-DEP <= 4
+              MOVE TBDEPARTAMENTO(W-IDX-DEP) TO LDEP-DESCRICAO
+           ELSE
+              MOVE "OUTROS"                  TO LDEP-DESCRICAO.
+           WRITE REG-DEPRESREL FROM LINHA-DEP
+           PERFORM VARYING W-IDX-CAR FROM 1 BY 1 UNTIL W-IDX-CAR > 10
+              IF TR-QTDE(W-IDX-DEP, W-IDX-CAR) NOT = ZEROS
+                 IF W-IDX-CAR <= 4
+                    MOVE TBCARGO(W-IDX-CAR) TO LD-CARGO
+                 ELSE
+                    MOVE "OUTROS"           TO LD-CARGO
+                 END-IF
+                 MOVE TR-QTDE(W-IDX-DEP, W-IDX-CAR)    TO LD-QTDE
+                 MOVE TR-TOT-SAL(W-IDX-DEP, W-IDX-CAR) TO LD-TOT-SAL
+                 WRITE REG-DEPRESREL FROM LINHA-DET
+              END-IF
+           END-PERFORM.
+           MOVE W-LS-QTDE    TO LS-QTDE
+           MOVE W-LS-TOT-SAL TO LS-TOT-SAL
+           WRITE REG-DEPRESREL FROM LINHA-SUBTOT
+           MOVE SPACES TO REG-DEPRESREL
+           WRITE REG-DEPRESREL.
+       FIM-EMITE-DEPARTAMENTO.
+           EXIT.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
