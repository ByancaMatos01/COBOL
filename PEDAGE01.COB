@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDAGE01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> RELATORIO DE IDADE DE PEDIDOS (ARQPED)                *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPED ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PED-COD
+                  ALTERNATE RECORD KEY IS PED-COD-PRO WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT PEDAGEREL ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 PED-COD                 PIC 9(06).
+          03 PED-TIPOPEDIDO          PIC X(15).
+          03 PED-COD-PRO             PIC 9(09).
+          03 PED-TIPOVENDA           PIC 9(01).
+          03 PED-CLI-CPFCNPJ         PIC 9(14).
+          03 PED-FOR-CPFCNPJ         PIC 9(14).
+          03 PED-QUANTIDADE          PIC 9(06).
+          03 PED-PRECOUNITARIO       PIC 9(08).
+          03 PED-VALORTOTAL          PIC 9(14).
+          03 PED-DATAEMISSAO         PIC 9(08).
+
+       FD PEDAGEREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PEDAGEREL.DAT".
+       01 REG-PEDAGEREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-ARQPED     PIC X(01) VALUE "N".
+       01 W-HOJE-DATA       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-JULIANO    PIC 9(07) VALUE ZEROS.
+       01 W-PED-JULIANO     PIC 9(07) VALUE ZEROS.
+       01 W-DIAS            PIC 9(06) VALUE ZEROS.
+       01 W-FAIXA           PIC X(09) VALUE SPACES.
+       01 W-TOT-0-30        PIC 9(06) VALUE ZEROS.
+       01 W-TOT-31-60       PIC 9(06) VALUE ZEROS.
+       01 W-TOT-61-90       PIC 9(06) VALUE ZEROS.
+       01 W-TOT-90MAIS      PIC 9(06) VALUE ZEROS.
+       01 W-TOT-SEMDATA     PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-FAIXA.
+           03 FILLER           PIC X(20) VALUE SPACES.
+           03 LF-ROTULO        PIC X(12).
+           03 LF-TOTAL         PIC ZZZ.ZZ9.
+
+       01 LINHA-DET.
+           03 LD-CODIGO        PIC Z(5)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-COD-PRO       PIC Z(8)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-VALORTOTAL    PIC Z(13)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-DATAEMISSAO   PIC 9999/99/99.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-DIAS          PIC ZZZ.ZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-FAIXA         PIC X(09).
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPED - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT PEDAGEREL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO PEDAGEREL - "
+                      ST-ERRO2
+              CLOSE ARQPED
+              GO TO ROT-FIM.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-HOJE-DATA
+           COMPUTE W-HOJE-JULIANO =
+                   FUNCTION INTEGER-OF-DATE(W-HOJE-DATA)
+
+           MOVE "*** RELATORIO DE IDADE DE PEDIDOS (AGING) ***"
+                                              TO REG-PEDAGEREL
+           WRITE REG-PEDAGEREL
+           MOVE "PEDIDO  COD.PRODUTO  VALOR TOTAL  DATA PEDIDO   DIAS"
+                                              TO REG-PEDAGEREL
+           WRITE REG-PEDAGEREL
+           MOVE "     FAIXA" TO REG-PEDAGEREL
+           WRITE REG-PEDAGEREL
+           MOVE SPACES TO REG-PEDAGEREL
+           WRITE REG-PEDAGEREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-ARQPED = "S"
+              READ ARQPED NEXT RECORD KEY IS PED-COD
+              AT END
+                 MOVE "S" TO W-FIM-ARQPED
+              NOT AT END
+                 PERFORM EMITE-LINHA
+           END-PERFORM.
+
+           PERFORM EMITE-TOTAIS.
+
+           CLOSE ARQPED PEDAGEREL.
+           DISPLAY "RELATORIO GERADO EM PEDAGEREL.DAT"
+           DISPLAY "0-30 DIAS....: " W-TOT-0-30
+           DISPLAY "31-60 DIAS...: " W-TOT-31-60
+           DISPLAY "61-90 DIAS...: " W-TOT-61-90
+           DISPLAY "90+ DIAS.....: " W-TOT-90MAIS
+           DISPLAY "SEM DATA.....: " W-TOT-SEMDATA.
+           GO TO ROT-FIM3.
+
+       EMITE-LINHA.
+           IF PED-DATAEMISSAO = ZEROS
+              MOVE "SEM DATA " TO W-FAIXA
+              MOVE ZEROS TO W-DIAS
+              ADD 1 TO W-TOT-SEMDATA
+           ELSE
+              COMPUTE W-PED-JULIANO =
+                      FUNCTION INTEGER-OF-DATE(PED-DATAEMISSAO)
+              COMPUTE W-DIAS = W-HOJE-JULIANO - W-PED-JULIANO
+              EVALUATE TRUE
+                 WHEN W-DIAS <= 30
+                      MOVE "0-30     " TO W-FAIXA
+                      ADD 1 TO W-TOT-0-30
+                 WHEN W-DIAS <= 60
+                      MOVE "31-60    " TO W-FAIXA
+                      ADD 1 TO W-TOT-31-60
+                 WHEN W-DIAS <= 90
+                      MOVE "61-90    " TO W-FAIXA
+                      ADD 1 TO W-TOT-61-90
+                 WHEN OTHER
+                      MOVE "90+      " TO W-FAIXA
+                      ADD 1 TO W-TOT-90MAIS
+              END-EVALUATE
+           END-IF
+           MOVE PED-COD          TO LD-CODIGO
+           MOVE PED-COD-PRO      TO LD-COD-PRO
+           MOVE PED-VALORTOTAL   TO LD-VALORTOTAL
+           MOVE PED-DATAEMISSAO  TO LD-DATAEMISSAO
+           MOVE W-DIAS           TO LD-DIAS
+           MOVE W-FAIXA          TO LD-FAIXA
+           WRITE REG-PEDAGEREL FROM LINHA-DET.
+
+       EMITE-TOTAIS.
+           MOVE SPACES TO REG-PEDAGEREL
+           WRITE REG-PEDAGEREL
+           MOVE "*** RESUMO POR FAIXA ***" TO REG-PEDAGEREL
+           WRITE REG-PEDAGEREL
+           MOVE "0-30 DIAS   " TO LF-ROTULO
+           MOVE W-TOT-0-30     TO LF-TOTAL
+           WRITE REG-PEDAGEREL FROM LINHA-FAIXA
+           MOVE "31-60 DIAS  " TO LF-ROTULO
+           MOVE W-TOT-31-60    TO LF-TOTAL
+           WRITE REG-PEDAGEREL FROM LINHA-FAIXA
+           MOVE "61-90 DIAS  " TO LF-ROTULO
+           MOVE W-TOT-61-90    TO LF-TOTAL
+           WRITE REG-PEDAGEREL FROM LINHA-FAIXA
+           MOVE "90+ DIAS    " TO LF-ROTULO
+           MOVE W-TOT-90MAIS   TO LF-TOTAL
+           WRITE REG-PEDAGEREL FROM LINHA-FAIXA
+           MOVE "SEM DATA    " TO LF-ROTULO
+           MOVE W-TOT-SEMDATA  TO LF-TOTAL
+           WRITE REG-PEDAGEREL FROM LINHA-FAIXA.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
