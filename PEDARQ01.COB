@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDARQ01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> ARQUIVAMENTO DE FIM DE ANO DOS PEDIDOS ANTIGOS        *
+      *> (ARQPED -> ARQPEDHIST, COM REMOCAO DO ARQPED)         *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPED ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PED-COD
+                  ALTERNATE RECORD KEY IS PED-COD-PRO WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
+                 ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT ARQPEDHIST ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+       SELECT PEDARQREL ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 PED-COD                 PIC 9(06).
+          03 PED-TIPOPEDIDO          PIC X(15).
+          03 PED-COD-PRO             PIC 9(09).
+          03 PED-TIPOVENDA           PIC 9(01).
+          03 PED-CLI-CPFCNPJ         PIC 9(14).
+          03 PED-FOR-CPFCNPJ         PIC 9(14).
+          03 PED-QUANTIDADE          PIC 9(06).
+          03 PED-PRECOUNITARIO       PIC 9(08).
+          03 PED-VALORTOTAL          PIC 9(14).
+          03 PED-DATAEMISSAO         PIC 9(08).
+
+       FD ARQPEDHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPEDHIST.DAT".
+       01 REGPEDHIST.
+          03 PH-PED-COD              PIC 9(06).
+          03 PH-PED-TIPOPEDIDO       PIC X(15).
+          03 PH-PED-COD-PRO          PIC 9(09).
+          03 PH-PED-TIPOVENDA        PIC 9(01).
+          03 PH-PED-CLI-CPFCNPJ      PIC 9(14).
+          03 PH-PED-FOR-CPFCNPJ      PIC 9(14).
+          03 PH-PED-QUANTIDADE       PIC 9(06).
+          03 PH-PED-PRECOUNITARIO    PIC 9(08).
+          03 PH-PED-VALORTOTAL       PIC 9(14).
+          03 PH-PED-DATAEMISSAO      PIC 9(08).
+
+       FD PEDARQREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PEDARQREL.DAT".
+       01 REG-PEDARQREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 ST-ERRO3         PIC X(02) VALUE "00".
+       01 W-FIM-ARQPED     PIC X(01) VALUE "N".
+       01 W-DATA-CORTE     PIC 9(08) VALUE ZEROS.
+       01 W-DC-DATA-CORTE REDEFINES W-DATA-CORTE.
+           03 W-DC-DIA         PIC 9(02).
+           03 W-DC-MES         PIC 9(02).
+           03 W-DC-ANO         PIC 9(04).
+       01 W-DATA-CORTE-CONV PIC 9(08) VALUE ZEROS.
+       01 W-TOT-LIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-TOT-ARQUIVADOS PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-DET.
+           03 LD-CODIGO        PIC Z(5)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-DATAEMISSAO   PIC 9999/99/99.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-VALORTOTAL    PIC Z(13)9.
+
+       PROCEDURE DIVISION.
+       R0.
+           DISPLAY "PEDARQ01 - ARQUIVAMENTO DE PEDIDOS ANTIGOS".
+           DISPLAY "INFORME A DATA DE CORTE (DDMMAAAA) -- PEDIDOS ".
+           DISPLAY "COM DATA DE EMISSAO ANTERIOR SERAO ARQUIVADOS:".
+           ACCEPT W-DATA-CORTE.
+           IF W-DATA-CORTE NOT NUMERIC OR W-DATA-CORTE = ZEROS
+              DISPLAY "*** DATA DE CORTE INVALIDA ***"
+              GO TO ROT-FIM.
+           COMPUTE W-DATA-CORTE-CONV = W-DC-ANO * 10000
+                                      + W-DC-MES * 100 + W-DC-DIA.
+
+           OPEN I-O ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPED - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN EXTEND ARQPEDHIST
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT ARQPEDHIST
+                 CLOSE ARQPEDHIST
+                 OPEN EXTEND ARQPEDHIST
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPEDHIST - "
+                         ST-ERRO2
+                 CLOSE ARQPED
+                 GO TO ROT-FIM.
+
+           OPEN OUTPUT PEDARQREL
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO PEDARQREL - "
+                      ST-ERRO3
+              CLOSE ARQPED ARQPEDHIST
+              GO TO ROT-FIM.
+
+           MOVE "*** RELATORIO DE ARQUIVAMENTO DE PEDIDOS ***"
+                                              TO REG-PEDARQREL
+           WRITE REG-PEDARQREL
+           MOVE "CODIGO  DATA EMISSAO  VALOR TOTAL"
+                                              TO REG-PEDARQREL
+           WRITE REG-PEDARQREL
+           MOVE SPACES TO REG-PEDARQREL
+           WRITE REG-PEDARQREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-ARQPED = "S"
+              READ ARQPED NEXT RECORD KEY IS PED-COD
+              AT END
+                 MOVE "S" TO W-FIM-ARQPED
+              NOT AT END
+                 ADD 1 TO W-TOT-LIDOS
+                 IF PED-DATAEMISSAO < W-DATA-CORTE-CONV
+                    PERFORM ARQUIVA-PEDIDO
+                 END-IF
+           END-PERFORM.
+
+           IF W-TOT-ARQUIVADOS = ZEROS
+              MOVE "NENHUM PEDIDO ANTERIOR A DATA DE CORTE"
+                                              TO REG-PEDARQREL
+              WRITE REG-PEDARQREL.
+
+           CLOSE ARQPED ARQPEDHIST PEDARQREL.
+           DISPLAY "ARQUIVAMENTO CONCLUIDO -- LIDOS: " W-TOT-LIDOS
+                   "  ARQUIVADOS: " W-TOT-ARQUIVADOS.
+           GO TO ROT-FIM2.
+
+       ARQUIVA-PEDIDO.
+           MOVE PED-COD             TO PH-PED-COD
+           MOVE PED-TIPOPEDIDO      TO PH-PED-TIPOPEDIDO
+           MOVE PED-COD-PRO         TO PH-PED-COD-PRO
+           MOVE PED-TIPOVENDA       TO PH-PED-TIPOVENDA
+           MOVE PED-CLI-CPFCNPJ     TO PH-PED-CLI-CPFCNPJ
+           MOVE PED-FOR-CPFCNPJ     TO PH-PED-FOR-CPFCNPJ
+           MOVE PED-QUANTIDADE      TO PH-PED-QUANTIDADE
+           MOVE PED-PRECOUNITARIO   TO PH-PED-PRECOUNITARIO
+           MOVE PED-VALORTOTAL      TO PH-PED-VALORTOTAL
+           MOVE PED-DATAEMISSAO     TO PH-PED-DATAEMISSAO
+           WRITE REGPEDHIST
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA GRAVACAO DO ARQUIVO ARQPEDHIST - "
+                      ST-ERRO2
+              GO TO ROT-FIM.
+
+           MOVE PED-COD          TO LD-CODIGO
+           MOVE PED-DATAEMISSAO  TO LD-DATAEMISSAO
+           MOVE PED-VALORTOTAL   TO LD-VALORTOTAL
+           WRITE REG-PEDARQREL FROM LINHA-DET
+
+           DELETE ARQPED RECORD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA EXCLUSAO DO ARQUIVO ARQPED - " ST-ERRO
+              GO TO ROT-FIM.
+           ADD 1 TO W-TOT-ARQUIVADOS.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM2.
+           STOP RUN.
