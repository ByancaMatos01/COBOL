@@ -0,0 +1,413 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVEXP01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> EXPORTACAO EM CSV DE ARQCLI, ARQFOR E ARQPRO          *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CPF
+               FILE STATUS IS ST-ERRO1.
+       SELECT ARQFOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FOR-CPFCNPJ
+               FILE STATUS IS ST-ERRO2.
+       SELECT ARQPRO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRO-CODIGO
+               FILE STATUS IS ST-ERRO3.
+       SELECT CLIEXPCSV ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO4.
+       SELECT FOREXPCSV ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO5.
+       SELECT PROEXPCSV ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO6.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 CODIGOC              PIC 9(06).
+          03 CLI-CPF              PIC 9(11).
+          03 CNPJC                PIC 9(14).
+          03 NOMEC                PIC X(30).
+          03 APELIDOC             PIC X(30).
+          03 CEPC                 PIC 9(08).
+          03 LOGRADOUROC          PIC X(24).
+          03 NUMEROC              PIC X(11).
+          03 COMPLEMENTOC         PIC X(24).
+          03 BAIRROC              PIC X(40).
+          03 CIDADEC              PIC X(24).
+          03 ESTADOC              PIC X(02).
+          03 TELEFONEC            PIC 9(11).
+          03 EMAILC               PIC X(33).
+          03 CONTATOC             PIC X(32).
+
+       FD ARQFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ           PIC 9(14).
+          03 CODIGOF             PIC 9(06).
+          03 NOMEF               PIC X(30).
+          03 APELIDOF            PIC X(30).
+          03 CEPF                PIC 9(08).
+          03 LOGRADOUROF         PIC X(24).
+          03 NUMEROF             PIC X(11).
+          03 COMPLEMENTOF        PIC X(24).
+          03 BAIRROF             PIC X(40).
+          03 CIDADEF             PIC X(24).
+          03 ESTADOF             PIC X(02).
+          03 TELEFONEF           PIC 9(11).
+          03 EMAILF              PIC X(33).
+          03 CONTATOF            PIC X(32).
+
+       FD ARQPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 PRO-CODIGO             PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06).
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-PTOREPOSICAO        PIC 9(06).
+          03 PRO-CUSTO               PIC 9(06).
+          03 PRO-TAXA                PIC 9(02)V99.
+
+       FD CLIEXPCSV
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CLIEXP.CSV".
+       01 REG-CLIEXPCSV PIC X(400).
+
+       FD FOREXPCSV
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FOREXP.CSV".
+       01 REG-FOREXPCSV PIC X(400).
+
+       FD PROEXPCSV
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PROEXP.CSV".
+       01 REG-PROEXPCSV PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO1         PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 ST-ERRO3         PIC X(02) VALUE "00".
+       01 ST-ERRO4         PIC X(02) VALUE "00".
+       01 ST-ERRO5         PIC X(02) VALUE "00".
+       01 ST-ERRO6         PIC X(02) VALUE "00".
+       01 W-TOT-CLI        PIC 9(06) VALUE ZEROS.
+       01 W-TOT-FOR        PIC 9(06) VALUE ZEROS.
+       01 W-TOT-PRO        PIC 9(06) VALUE ZEROS.
+       01 W-LINHA          PIC X(400) VALUE SPACES.
+
+       01 W-CSV-ENTRADA    PIC X(40) VALUE SPACES.
+       01 W-CSV-TRIM       PIC X(40) VALUE SPACES.
+       01 W-CSV-SAIDA      PIC X(85) VALUE SPACES.
+       01 W-CSV-LEN        PIC 9(04) VALUE ZEROS.
+       01 W-CSV-POS        PIC 9(04) VALUE ZEROS.
+       01 W-CSV-IDX        PIC 9(04) VALUE ZEROS.
+
+       01 WQ-NOMEC          PIC X(85) VALUE SPACES.
+       01 WQ-APELIDOC       PIC X(85) VALUE SPACES.
+       01 WQ-LOGRADOUROC    PIC X(85) VALUE SPACES.
+       01 WQ-NUMEROC        PIC X(85) VALUE SPACES.
+       01 WQ-COMPLEMENTOC   PIC X(85) VALUE SPACES.
+       01 WQ-BAIRROC        PIC X(85) VALUE SPACES.
+       01 WQ-CIDADEC        PIC X(85) VALUE SPACES.
+       01 WQ-EMAILC         PIC X(85) VALUE SPACES.
+       01 WQ-CONTATOC       PIC X(85) VALUE SPACES.
+
+       01 WQ-NOMEF          PIC X(85) VALUE SPACES.
+       01 WQ-APELIDOF       PIC X(85) VALUE SPACES.
+       01 WQ-LOGRADOUROF    PIC X(85) VALUE SPACES.
+       01 WQ-NUMEROF        PIC X(85) VALUE SPACES.
+       01 WQ-COMPLEMENTOF   PIC X(85) VALUE SPACES.
+       01 WQ-BAIRROF        PIC X(85) VALUE SPACES.
+       01 WQ-CIDADEF        PIC X(85) VALUE SPACES.
+       01 WQ-EMAILF         PIC X(85) VALUE SPACES.
+       01 WQ-CONTATOF       PIC X(85) VALUE SPACES.
+       01 WQ-DESCRICAOP     PIC X(85) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO1 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCLI - " ST-ERRO1
+              GO TO ROT-FIM.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQFOR - " ST-ERRO2
+              CLOSE ARQCLI
+              GO TO ROT-FIM.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPRO - " ST-ERRO3
+              CLOSE ARQCLI ARQFOR
+              GO TO ROT-FIM.
+           OPEN OUTPUT CLIEXPCSV
+           OPEN OUTPUT FOREXPCSV
+           OPEN OUTPUT PROEXPCSV.
+
+       R1-CLIENTES.
+           STRING
+               "CODIGO,CPF,CNPJ,NOME,APELIDO,CEP,LOGRADOURO,NUMERO,"
+               "COMPLEMENTO,BAIRRO,CIDADE,ESTADO,TELEFONE,EMAIL,"
+               "CONTATO"
+               DELIMITED BY SIZE INTO W-LINHA
+           WRITE REG-CLIEXPCSV FROM W-LINHA
+           MOVE SPACES TO W-LINHA.
+
+       R1.
+           PERFORM UNTIL ST-ERRO1 = "10"
+              READ ARQCLI NEXT RECORD
+              AT END
+                 MOVE "10" TO ST-ERRO1
+              NOT AT END
+                 PERFORM GRAVA-CLI
+           END-PERFORM.
+
+       R2-FORNECEDORES.
+           STRING
+               "CPFCNPJ,CODIGO,NOME,APELIDO,CEP,LOGRADOURO,NUMERO,"
+               "COMPLEMENTO,BAIRRO,CIDADE,ESTADO,TELEFONE,EMAIL,"
+               "CONTATO"
+               DELIMITED BY SIZE INTO W-LINHA
+           WRITE REG-FOREXPCSV FROM W-LINHA
+           MOVE SPACES TO W-LINHA.
+
+       R2.
+           PERFORM UNTIL ST-ERRO2 = "10"
+              READ ARQFOR NEXT RECORD
+              AT END
+                 MOVE "10" TO ST-ERRO2
+              NOT AT END
+                 PERFORM GRAVA-FOR
+           END-PERFORM.
+
+       R3-PRODUTOS.
+           STRING
+               "CODIGO,DESCRICAO,UNIDADE,TIPOPRODUTO,PRECO,"
+               "DATAULTIMA,QTDESTOQUE,CPFCNPJ,PTOREPOSICAO,"
+               "CUSTO,TAXA"
+               DELIMITED BY SIZE INTO W-LINHA
+           WRITE REG-PROEXPCSV FROM W-LINHA
+           MOVE SPACES TO W-LINHA.
+
+       R3.
+           PERFORM UNTIL ST-ERRO3 = "10"
+              READ ARQPRO NEXT RECORD
+              AT END
+                 MOVE "10" TO ST-ERRO3
+              NOT AT END
+                 PERFORM GRAVA-PRO
+           END-PERFORM.
+
+           CLOSE ARQCLI ARQFOR ARQPRO CLIEXPCSV FOREXPCSV PROEXPCSV.
+           DISPLAY "CLIEXP.CSV GERADO -- " W-TOT-CLI " CLIENTES".
+           DISPLAY "FOREXP.CSV GERADO -- " W-TOT-FOR " FORNECEDORES".
+           DISPLAY "PROEXP.CSV GERADO -- " W-TOT-PRO " PRODUTOS".
+           GO TO ROT-FIM3.
+
+       GRAVA-CLI.
+           MOVE SPACES TO W-LINHA
+           MOVE NOMEC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-NOMEC
+           MOVE APELIDOC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-APELIDOC
+           MOVE LOGRADOUROC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-LOGRADOUROC
+           MOVE NUMEROC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-NUMEROC
+           MOVE COMPLEMENTOC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-COMPLEMENTOC
+           MOVE BAIRROC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-BAIRROC
+           MOVE CIDADEC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-CIDADEC
+           MOVE EMAILC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-EMAILC
+           MOVE CONTATOC TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-CONTATOC
+           STRING
+               CODIGOC                       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CLI-CPF                       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CNPJC                         DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-NOMEC)        DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-APELIDOC)     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CEPC                          DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-LOGRADOUROC)  DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-NUMEROC)      DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-COMPLEMENTOC) DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-BAIRROC)      DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-CIDADEC)      DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               ESTADOC                       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               TELEFONEC                     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-EMAILC)       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-CONTATOC)     DELIMITED BY SIZE
+               INTO W-LINHA
+           WRITE REG-CLIEXPCSV FROM W-LINHA
+           ADD 1 TO W-TOT-CLI.
+
+       GRAVA-FOR.
+           MOVE SPACES TO W-LINHA
+           MOVE NOMEF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-NOMEF
+           MOVE APELIDOF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-APELIDOF
+           MOVE LOGRADOUROF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-LOGRADOUROF
+           MOVE NUMEROF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-NUMEROF
+           MOVE COMPLEMENTOF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-COMPLEMENTOF
+           MOVE BAIRROF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-BAIRROF
+           MOVE CIDADEF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-CIDADEF
+           MOVE EMAILF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-EMAILF
+           MOVE CONTATOF TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-CONTATOF
+           STRING
+               FOR-CPFCNPJ                   DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CODIGOF                       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-NOMEF)        DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-APELIDOF)     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               CEPF                          DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-LOGRADOUROF)  DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-NUMEROF)      DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-COMPLEMENTOF) DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-BAIRROF)      DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-CIDADEF)      DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               ESTADOF                       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               TELEFONEF                     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-EMAILF)       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-CONTATOF)     DELIMITED BY SIZE
+               INTO W-LINHA
+           WRITE REG-FOREXPCSV FROM W-LINHA
+           ADD 1 TO W-TOT-FOR.
+
+       QUOTA-CSV.
+           MOVE SPACES TO W-CSV-SAIDA W-CSV-TRIM
+           MOVE FUNCTION TRIM(W-CSV-ENTRADA) TO W-CSV-TRIM
+           COMPUTE W-CSV-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(W-CSV-ENTRADA))
+           MOVE 1 TO W-CSV-POS
+           MOVE '"' TO W-CSV-SAIDA(W-CSV-POS:1)
+           ADD 1 TO W-CSV-POS
+           IF W-CSV-LEN > ZERO
+              PERFORM VARYING W-CSV-IDX FROM 1 BY 1
+                      UNTIL W-CSV-IDX > W-CSV-LEN
+                 IF W-CSV-TRIM(W-CSV-IDX:1) = '"'
+                    MOVE '"' TO W-CSV-SAIDA(W-CSV-POS:1)
+                    ADD 1 TO W-CSV-POS
+                    MOVE '"' TO W-CSV-SAIDA(W-CSV-POS:1)
+                    ADD 1 TO W-CSV-POS
+                 ELSE
+                    MOVE W-CSV-TRIM(W-CSV-IDX:1)
+                         TO W-CSV-SAIDA(W-CSV-POS:1)
+                    ADD 1 TO W-CSV-POS
+                 END-IF
+              END-PERFORM
+           END-IF
+           MOVE '"' TO W-CSV-SAIDA(W-CSV-POS:1).
+
+       GRAVA-PRO.
+           MOVE SPACES TO W-LINHA
+           MOVE PRO-DESCRICAO TO W-CSV-ENTRADA
+           PERFORM QUOTA-CSV
+           MOVE W-CSV-SAIDA TO WQ-DESCRICAOP
+           STRING
+               PRO-CODIGO                    DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WQ-DESCRICAOP)  DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-UNIDADE                   DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-TIPOPRODUTO               DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-PRECO                     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-DATAULTIMA                DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-QTDESTOQUE                DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-CPFCNPJ                   DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-PTOREPOSICAO              DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-CUSTO                     DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               PRO-TAXA                      DELIMITED BY SIZE
+               INTO W-LINHA
+           WRITE REG-PROEXPCSV FROM W-LINHA
+           ADD 1 TO W-TOT-PRO.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
