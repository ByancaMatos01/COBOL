@@ -0,0 +1,577 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIE13.
+      *AUTHOR. BYANCA MATOS.
+
+      *>*******************************************************
+      *> CADASTRO DE CLIENTES                                 *
+      *>*******************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CPF
+               ALTERNATE RECORD KEY IS CODIGOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CNPJC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS EMAILC WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT ARQCEP ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP-COD
+               FILE STATUS IS ST-ERRO-CEP.
+       SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 CODIGOC              PIC 9(06).
+          03 CLI-CPF              PIC 9(11).
+          03 CNPJC                PIC 9(14).
+          03 NOMEC                PIC X(30).
+          03 APELIDOC             PIC X(30).
+          03 CEPC                 PIC 9(08).
+          03 LOGRADOUROC          PIC X(24).
+          03 NUMEROC              PIC X(11).
+          03 COMPLEMENTOC         PIC X(24).
+          03 BAIRROC              PIC X(40).
+          03 CIDADEC              PIC X(24).
+          03 ESTADOC              PIC X(02).
+          03 TELEFONEC            PIC 9(11).
+          03 EMAILC               PIC X(33).
+          03 CONTATOC             PIC X(32).
+
+       FD ARQCEP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+          03 CEP-COD           PIC X(10).
+          03 CEP-LOGRADOURO    PIC X(24).
+          03 CEP-BAIRRO        PIC X(40).
+          03 CEP-CIDADE        PIC X(24).
+          03 CEP-ESTADO        PIC X(02).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 REG-AUDITLOG.
+          03 AUD-PROGRAMA PIC X(08).
+          03 AUD-OPERADOR PIC X(10).
+          03 AUD-DATAHORA PIC 9(14).
+          03 AUD-ACAO     PIC X(01).
+          03 AUD-CHAVE    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT           PIC 9(06) VALUE ZEROS.
+       77 W-ACT            PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO          PIC X(01) VALUE SPACES.
+       77 MENS             PIC X(50) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO-CEP      PIC X(02) VALUE "00".
+       01 ST-ERRO-AUD      PIC X(02) VALUE "00".
+       01 W-OPERADOR       PIC X(10) VALUE SPACES.
+       01 W-SEL            PIC 9(01) VALUE ZEROS.
+
+      *> VALIDACAO DE CPF/CNPJ (DIGITO VERIFICADOR - MODULO 11)
+       01 W-CPFCNPJ-NUM    PIC 9(14) VALUE ZEROS.
+       01 W-CPFCNPJ-DIGS REDEFINES W-CPFCNPJ-NUM.
+           03 W-DIG         PIC 9(01) OCCURS 14 TIMES.
+       01 W-CPFCNPJ-OK     PIC X(01) VALUE "S".
+       01 W-SOMA           PIC 9(04) VALUE ZEROS.
+       01 W-RESTO          PIC 9(02) VALUE ZEROS.
+       01 W-DV1            PIC 9(01) VALUE ZEROS.
+       01 W-DV2            PIC 9(01) VALUE ZEROS.
+       01 W-PESO           PIC 9(02) VALUE ZEROS.
+       01 W-I              PIC 9(02) VALUE ZEROS.
+
+       01 TABPESOCNPJ1X.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 02.
+           03 FILLER PIC 9(02) VALUE 09.
+           03 FILLER PIC 9(02) VALUE 08.
+           03 FILLER PIC 9(02) VALUE 07.
+           03 FILLER PIC 9(02) VALUE 06.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 02.
+       01 TABPESOCNPJ1 REDEFINES TABPESOCNPJ1X.
+           03 TP-CNPJ1 PIC 9(02) OCCURS 12 TIMES.
+
+       01 TABPESOCNPJ2X.
+           03 FILLER PIC 9(02) VALUE 06.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 02.
+           03 FILLER PIC 9(02) VALUE 09.
+           03 FILLER PIC 9(02) VALUE 08.
+           03 FILLER PIC 9(02) VALUE 07.
+           03 FILLER PIC 9(02) VALUE 06.
+           03 FILLER PIC 9(02) VALUE 05.
+           03 FILLER PIC 9(02) VALUE 04.
+           03 FILLER PIC 9(02) VALUE 03.
+           03 FILLER PIC 9(02) VALUE 02.
+       01 TABPESOCNPJ2 REDEFINES TABPESOCNPJ2X.
+           03 TP-CNPJ2 PIC 9(02) OCCURS 13 TIMES.
+
+       SCREEN SECTION.
+
+       01  TELACLI.
+            05  LINE 02  COLUMN 01
+               VALUE  "                          CADASTRO DE CL".
+           05  LINE 02  COLUMN 41
+               VALUE  "IENTES".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CPF          :                    COD".
+           05  LINE 04  COLUMN 41
+               VALUE  "IGO     :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   CNPJ         :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   NOME         :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   APELIDO      :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   CEP          :             NUMERO   :".
+           05  LINE 14  COLUMN 01
+               VALUE  "   LOGRADOURO   :".
+           05  LINE 15  COLUMN 01
+               VALUE  "   COMPLEMENTO  :".
+           05  LINE 16  COLUMN 01
+               VALUE  "   BAIRRO       :".
+           05  LINE 17  COLUMN 01
+               VALUE  "   CIDADE       :             ESTADO   :".
+           05  LINE 19  COLUMN 01
+               VALUE  "   TELEFONE     :                   EMA".
+           05  LINE 19  COLUMN 41
+               VALUE  "IL     :".
+           05  LINE 21  COLUMN 01
+               VALUE  "   CONTATO      :".
+           05  TCLI-CPF
+               LINE 04  COLUMN 19  PIC 9(11)
+               USING  CLI-CPF.
+           05  TCODIGOC
+               LINE 04  COLUMN 51  PIC 9(06)
+               USING  CODIGOC.
+           05  TCNPJC
+               LINE 06  COLUMN 19  PIC 9(14)
+               USING  CNPJC.
+           05  TNOMEC
+               LINE 08  COLUMN 19  PIC X(30)
+               USING  NOMEC.
+           05  TAPELIDOC
+               LINE 10  COLUMN 19  PIC X(30)
+               USING  APELIDOC.
+           05  TCEPC
+               LINE 12  COLUMN 19  PIC 9(08)
+               USING  CEPC.
+           05  TNUMEROC
+               LINE 12  COLUMN 52  PIC X(11)
+               USING  NUMEROC.
+           05  TLOGRADOUROC
+               LINE 14  COLUMN 19  PIC X(24)
+               USING  LOGRADOUROC.
+           05  TCOMPLEMENTOC
+               LINE 15  COLUMN 19  PIC X(24)
+               USING  COMPLEMENTOC.
+           05  TBAIRROC
+               LINE 16  COLUMN 19  PIC X(40)
+               USING  BAIRROC.
+           05  TCIDADEC
+               LINE 17  COLUMN 19  PIC X(24)
+               USING  CIDADEC.
+           05  TESTADOC
+               LINE 17  COLUMN 52  PIC X(02)
+               USING  ESTADOC.
+           05  TTELEFONEC
+               LINE 19  COLUMN 19  PIC 9(11)
+               USING  TELEFONEC.
+           05  TEMAILC
+               LINE 19  COLUMN 51  PIC X(33)
+               USING  EMAILC.
+           05  TCONTATOC
+               LINE 21  COLUMN 19  PIC X(32)
+               USING  CONTATOC.
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O ARQCLI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT ARQCLI
+                   CLOSE ARQCLI
+                   MOVE "*** ARQUIVO ARQCLI FOI CRIADO **" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R0
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCLI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+           OPEN I-O ARQCEP
+           IF ST-ERRO-CEP NOT = "00"
+               IF ST-ERRO-CEP = "30"
+                   OPEN OUTPUT ARQCEP
+                   CLOSE ARQCEP
+                   OPEN I-O ARQCEP
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       R0A.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+              IF ST-ERRO-AUD = "30"
+                 OPEN OUTPUT AUDITLOG
+                 CLOSE AUDITLOG
+                 OPEN EXTEND AUDITLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AUDITLOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF W-OPERADOR = SPACES
+              DISPLAY (23, 12) "OPERADOR :"
+              ACCEPT (23, 23) W-OPERADOR.
+       R1.
+           MOVE SPACES TO NOMEC APELIDOC LOGRADOUROC NUMEROC
+                COMPLEMENTOC BAIRROC CIDADEC ESTADOC EMAILC CONTATOC
+           MOVE ZEROS TO W-SEL CLI-CPF CODIGOC CNPJC CEPC TELEFONEC.
+           DISPLAY TELACLI.
+       R2.
+           ACCEPT TCLI-CPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           MOVE CLI-CPF TO W-CPFCNPJ-NUM
+           PERFORM VALIDA-CPF
+           IF W-CPFCNPJ-OK = "N"
+              MOVE "*** CPF INVALIDO, VERIFIQUE O DIGITO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       LER-ARQCLI.
+           READ ARQCLI
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   IF W-SEL = 0
+                       DISPLAY TELACLI
+                       MOVE "*** CLIENTE JA CADASTRADO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ACE-001
+                   ELSE
+                       NEXT SENTENCE
+               ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO ARQCLI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               IF W-SEL = 1
+                   MOVE "*** CLIENTE NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+               ELSE
+                   NEXT SENTENCE.
+       R3.
+           ACCEPT TCODIGOC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+       R4.
+           ACCEPT TCNPJC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF CNPJC NOT = ZEROS
+              MOVE CNPJC TO W-CPFCNPJ-NUM
+              PERFORM VALIDA-CNPJ
+              IF W-CPFCNPJ-OK = "N"
+                 MOVE "*** CNPJ INVALIDO, VERIFIQUE O DIGITO ***"
+                                                              TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+              END-IF
+           END-IF.
+       R5.
+           ACCEPT TNOMEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+       R6.
+           ACCEPT TAPELIDOC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+       R7.
+           ACCEPT TCEPC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6.
+           PERFORM BUSCA-CEPC.
+       R8.
+           ACCEPT TNUMEROC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R7.
+       R9.
+           ACCEPT TLOGRADOUROC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R8.
+       R10.
+           ACCEPT TCOMPLEMENTOC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R9.
+       R11.
+           ACCEPT TBAIRROC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R10.
+       R12.
+           ACCEPT TCIDADEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R11.
+       R13.
+           ACCEPT TESTADOC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R12.
+       R14.
+           ACCEPT TTELEFONEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R13.
+       R15.
+           ACCEPT TEMAILC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R14.
+       R16.
+           ACCEPT TCONTATOC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R15.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R16.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-SEL = 1
+                   GO TO ALT-RW1.
+       INC-WR1.
+                WRITE REGCLI
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO AUD-ACAO
+                      MOVE CLI-CPF TO AUD-CHAVE
+                      PERFORM GRAVA-AUDITORIA
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* CLIENTE JA EXISTE,DADOS NAO GRAVADOS *"
+                                                       TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQCLI"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *>****************************************
+      *> ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *>****************************************
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N"  AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"  GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R0
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQCLI RECORD
+                IF ST-ERRO = "00"
+                   MOVE "E" TO AUD-ACAO
+                   MOVE CLI-CPF TO AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** REGISTRO CLIENTE EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+       ALT-RW1.
+                REWRITE REGCLI
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO AUD-ACAO
+                   MOVE CLI-CPF TO AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CLIENTE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *>---------[ VALIDACAO DE CPF - DIGITO VERIFICADOR ]-----------
+       VALIDA-CPF.
+           MOVE "S" TO W-CPFCNPJ-OK
+           MOVE ZEROS TO W-SOMA
+           MOVE 10 TO W-PESO
+           PERFORM VARYING W-I FROM 4 BY 1 UNTIL W-I > 12
+              COMPUTE W-SOMA = W-SOMA + W-DIG(W-I) * W-PESO
+              SUBTRACT 1 FROM W-PESO
+           END-PERFORM
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF
+           IF W-DV1 NOT = W-DIG(13)
+              MOVE "N" TO W-CPFCNPJ-OK
+           ELSE
+              MOVE ZEROS TO W-SOMA
+              MOVE 11 TO W-PESO
+              PERFORM VARYING W-I FROM 4 BY 1 UNTIL W-I > 13
+                 COMPUTE W-SOMA = W-SOMA + W-DIG(W-I) * W-PESO
+                 SUBTRACT 1 FROM W-PESO
+              END-PERFORM
+              COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+              IF W-RESTO < 2
+                 MOVE 0 TO W-DV2
+              ELSE
+                 COMPUTE W-DV2 = 11 - W-RESTO
+              END-IF
+              IF W-DV2 NOT = W-DIG(14)
+                 MOVE "N" TO W-CPFCNPJ-OK
+              ELSE
+                 MOVE "S" TO W-CPFCNPJ-OK
+              END-IF
+           END-IF.
+
+      *>---------[ VALIDACAO DE CNPJ - DIGITO VERIFICADOR ]----------
+       VALIDA-CNPJ.
+           MOVE "S" TO W-CPFCNPJ-OK
+           MOVE ZEROS TO W-SOMA
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 12
+              COMPUTE W-SOMA = W-SOMA + W-DIG(W-I) * TP-CNPJ1(W-I)
+           END-PERFORM
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF
+           IF W-DV1 NOT = W-DIG(13)
+              MOVE "N" TO W-CPFCNPJ-OK
+           ELSE
+              MOVE ZEROS TO W-SOMA
+              PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 13
+                 COMPUTE W-SOMA = W-SOMA + W-DIG(W-I) * TP-CNPJ2(W-I)
+              END-PERFORM
+              COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+              IF W-RESTO < 2
+                 MOVE 0 TO W-DV2
+              ELSE
+                 COMPUTE W-DV2 = 11 - W-RESTO
+              END-IF
+              IF W-DV2 NOT = W-DIG(14)
+                 MOVE "N" TO W-CPFCNPJ-OK
+              ELSE
+                 MOVE "S" TO W-CPFCNPJ-OK
+              END-IF
+           END-IF.
+
+      *>-------------------------------------------------------------
+       BUSCA-CEPC.
+           MOVE SPACES TO CEP-COD
+           MOVE CEPC TO CEP-COD
+           READ ARQCEP
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE CEP-LOGRADOURO TO LOGRADOUROC
+                 MOVE CEP-BAIRRO     TO BAIRROC
+                 MOVE CEP-CIDADE     TO CIDADEC
+                 MOVE CEP-ESTADO     TO ESTADOC
+                 DISPLAY TLOGRADOUROC
+                 DISPLAY TBAIRROC
+                 DISPLAY TCIDADEC
+                 DISPLAY TESTADOC
+           END-READ.
+
+       GRAVA-AUDITORIA.
+           MOVE "CLIE13  " TO AUD-PROGRAMA
+           MOVE W-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           WRITE REG-AUDITLOG.
+
+       ROT-FIM.
+           CLOSE ARQCLI ARQCEP AUDITLOG.
+           STOP RUN.
+
+      *>---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *>    FILE STATUS
+      *>    00 = OPERACAO REALIZADA COM SUCESSO
+      *>    22 = REGISTRO JA CADASTRADO
+      *>    23 = REGISTRO NAO ENCONTRADO
+      *>    30 = ARQUIVO NAO ENCONTRADO
