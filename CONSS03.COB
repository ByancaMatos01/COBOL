@@ -18,6 +18,9 @@
                       RECORD KEY   IS FOR-CPFCNPJ
                      ALTERNATE RECORD KEY IS  CODIGOF WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+       SELECT RELFOR ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO3.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -41,19 +44,34 @@
           03 EMAILF              PIC X(33).
           03 CONTATOF            PIC X(32).
       *
+      *-----------------------------------------------------------------
+       FD RELFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFOR.DAT".
+       01 REG-RELFOR PIC X(80).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL             PIC 9(01) VALUE ZEROS.
        01 W-CONT         PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO3       PIC X(02) VALUE "00".
        01 W-ACT            PIC 9(02) VALUE ZEROS.
        01 MENS             PIC X(50) VALUE SPACES.
        01 LIMPA             PIC X(55) VALUE SPACES.
        01 SOLIC             PIC X(20) VALUE SPACES.
        01 CONLIN          PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(03) VALUE ZEROS.
        01 FOR-CPFCNPJENTR      PIC 9(14) VALUE ZEROS.
        01 NOMEFENTR    PIC X(30) VALUE SPACES.
+       01 W-IMPRIME       PIC X(01) VALUE "N".
+       01 LINHA-RELFOR.
+          03 FILLER            PIC X(02) VALUE SPACES.
+          03 RELCLI-CPFCNPJ    PIC 9(14).
+          03 FILLER            PIC X(04) VALUE SPACES.
+          03 RELCLI-NOME       PIC X(30).
+          03 FILLER            PIC X(02) VALUE SPACES.
+          03 RELCLI-APELIDO    PIC X(30).
       *-----------------------------------------------------------------
       *
       *************************
@@ -107,6 +125,21 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO ARQFOR"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
+       INC-OP2.
+           DISPLAY (23, 13) "IMPRIMIR RESULTADO DA CONSULTA (S/N) : "
+           MOVE "N" TO W-IMPRIME
+           ACCEPT (23, 53) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME NOT = "S" AND W-IMPRIME NOT = "s"
+                      AND W-IMPRIME NOT = "N" AND W-IMPRIME NOT = "n"
+                      GO TO INC-OP2.
+           IF W-IMPRIME = "s" MOVE "S" TO W-IMPRIME.
+           IF W-IMPRIME = "S"
+                      OPEN OUTPUT RELFOR
+                      MOVE "*** CADASTRO DE FORNECEDORES ***" TO
+                                                         LINHA-RELFOR
+                      WRITE REG-RELFOR FROM LINHA-RELFOR
+                      MOVE SPACES TO LINHA-RELFOR
+                      WRITE REG-RELFOR FROM LINHA-RELFOR.
       *
        INC-001.
            MOVE ZEROS TO FOR-CPFCNPJENTR
@@ -171,6 +204,11 @@
            MOVE APELIDOF   TO DETCLI-APELIDO
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 01) DET2
+           IF W-IMPRIME = "S"
+              MOVE FOR-CPFCNPJ TO RELCLI-CPFCNPJ
+              MOVE NOMEF       TO RELCLI-NOME
+              MOVE APELIDOF    TO RELCLI-APELIDO
+              WRITE REG-RELFOR FROM LINHA-RELFOR.
            ADD 1 TO CONLIN
            IF CONLIN < 17
                   GO TO INC-RD2.
@@ -207,7 +245,9 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
+           IF W-IMPRIME = "S"
+              CLOSE RELFOR.
            CLOSE ARQFOR.
        ROT-FIM2.
            EXIT PROGRAM.
