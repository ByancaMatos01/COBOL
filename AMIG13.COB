@@ -1,294 +1,564 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AMIG.
-      *AUTHOR. ANGELO LOTIERZO FILHO.
-      *Co AUTHOR BYANCA MATOS.
-      ************************
-      * REGISTRO DE AMIGOS   *
-      ************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADAMIGO ASSIGN TO DISK
-                    ORGANIZATION IS SEQUENTIAL
-                    ACCESS MODE  IS SEQUENTIAL
-                    FILE STATUS  IS ST-ERRO.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADAMIGO
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADAMIGO.DAT".
-       01 REGAMIGO.
-          03 APELIDO       PIC X(12).
-          03 NOME          PIC X(30).
-          03 ENDERECO      PIC X(50).
-          03 CEP           PIC X(10).
-          03 TELEFONE      PIC X(15).
-          03 EMAIL         PIC X(30).
-          03 SEXO          PIC X(01).
-          03 GENERO        PIC X(01).
-          03 TPAMIGO       PIC 9(01).
-	  
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-OPCAO       PIC X(01)  VALUE SPACES.
-       01 W-ACT         PIC 9(02)  VALUE ZEROS.
-       01 ST-ERRO       PIC X(02)  VALUE "00".
-       01 DSEXO         PIC X(12)  VALUE SPACES.
-       01 DGENERO       PIC X(12)  VALUE SPACES.
-       01 DTPAMIGO      PIC X(12)  VALUE SPACES.
-       01 W-CONT        PIC 9(06)  VALUE ZEROS.
-       01 MENS          PIC X(50)  VALUE SPACES.
-       01 RESPOSTA       PIC X(01) VALUE SPACES.
-
-      *
-       SCREEN SECTION.
-       01  TELAX02.
-           05  LINE 02  COLUMN 01
-               VALUE  "                        *** CADASTRO DE".
-           05  LINE 02  COLUMN 41
-               VALUE  "AMIGOS ***".
-           05  LINE 05  COLUMN 01
-               VALUE  "APELIDO     :                       NOME".
-           05  LINE 05  COLUMN 41
-               VALUE  " :".
-           05  LINE 07  COLUMN 01
-               VALUE  "ENDERECO    :".
-           05  LINE 09  COLUMN 01 
-               VALUE  "CEP         :".
-           05  LINE 11  COLUMN 01
-               VALUE  "TELEFONE    :".
-           05  LINE 13  COLUMN 01
-               VALUE  "EMAIL       :".
-           05  LINE 15  COLUMN 01
-               VALUE  "SEXO        :".
-           05  LINE 17  COLUMN 01
-               VALUE  "GENERO      :".
-           05  LINE 19  COLUMN 01
-               VALUE  "TIPO AMIGO  :".
-           05  LINE 21  COLUMN 01
-               VALUE  "MENSAGEM    :".
-           05  LINE 23  COLUMN 01
-               VALUE  "Deseja cadastrar? (S/N):".
-           05  TAPELIDO
-               LINE 05  COLUMN 14  PIC X(12)
-               USING  APELIDO.
-           05  TNOME
-               LINE 05  COLUMN 44  PIC X(30)
-               USING  NOME.
-           05  TENDERECO
-               LINE 07  COLUMN 14  PIC X(50)
-               USING  ENDERECO.
-           05  TCEP
-               LINE 09 COLUMN 14 PIC X(10)
-               USING CEP.
-           05  TTELEFONE
-               LINE 11  COLUMN 14  PIC X(15)
-               USING  TELEFONE.
-           05  TEMAIL
-               LINE 13  COLUMN 14  PIC X(30)
-               USING  EMAIL.
-           05  TSEXO
-               LINE 15  COLUMN 14  PIC X(01)
-               USING  SEXO.
-           05  TDSEXO
-               LINE 15  COLUMN 16  PIC X(13)
-               USING  DSEXO.
-           05  TGENERO
-               LINE 17  COLUMN 14  PIC X(01)
-               USING  GENERO.
-           05  TDGENERO
-               LINE 17  COLUMN 16  PIC X(12)
-               USING  DGENERO.
-           05  TTPAMIGO
-               LINE 19  COLUMN 14  PIC 9(01)
-               USING  TPAMIGO.
-           05  TDTPAMIGO
-               LINE 19  COLUMN 16  PIC X(12)
-               USING  DTPAMIGO.
-          05   TRESPOSTA
-               LINE 23  COLUMN 29  PIC X(01)
-               USING  RESPOSTA.
-
-      *
-       01  TELAX02A.
-           05  LINE 15  COLUMN 41
-               VALUE  "        0-FACULDADE".
-           05  LINE 16  COLUMN 41
-               VALUE  "        1-IGREJA".
-           05  LINE 17  COLUMN 41
-               VALUE  "        2-BAIRRO".
-           05  LINE 18  COLUMN 41
-               VALUE  "        3-ACADEMIA".
-           05  LINE 19  COLUMN 41
-               VALUE  "        4-BALADA".
-           05  LINE 20  COLUMN 41
-               VALUE  "        5-SERVICO".
-           05  LINE 21  COLUMN 41
-               VALUE  "        6-CLUBE".
-           05  LINE 22  COLUMN 41
-               VALUE  "        7-FAMILIA".
-           05  LINE 23  COLUMN 41
-               VALUE  "        8-EX".
-           05  LINE 24  COLUMN 41
-               VALUE  "        9-INIMIGO".
-       01  TELAX02B.
-           05  LINE 15  COLUMN 41
-               VALUE  "        H-HOMEM CIS".
-           05  LINE 16  COLUMN 41
-               VALUE  "        M-MULHER CIS".
-           05  LINE 17  COLUMN 41
-               VALUE  "        T-TRANSGENERO".
-           05  LINE 18  COLUMN 41
-               VALUE  "        P-PANGENERO".
-           05  LINE 19  COLUMN 41
-               VALUE  "        A-AGENERO".
-           05  LINE 20  COLUMN 41
-               VALUE  "        N-NaO-BINARIO".
-           05  LINE 21  COLUMN 41
-               VALUE  "        O-OUTROS".
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *-------------ABERTURA DO ARQUIVO -------------------
-           OPEN EXTEND CADAMIGO
-           IF ST-ERRO = "30"
-              OPEN OUTPUT CADAMIGO
-              CLOSE CADAMIGO
-              GO TO INICIO.
-      *------------- INICIALIZACAO DAS VARIAVEIS------------
-       R1.
-           MOVE SPACES TO APELIDO NOME ENDERECO
-           TELEFONE EMAIL SEXO GENERO
-                DSEXO DGENERO DTPAMIGO
-           MOVE ZEROS TO TPAMIGO.
-      *-------------VISUALIZACAO DA TELA ------------------
-       RTELA.
-           DISPLAY TELAX02.
-           ACCEPT RESPOSTA.
-           IF RESPOSTA NOT EQUAL "S" AND RESPOSTA NOT EQUAL "s"
-              GO TO FIM-ROT-TEMPO.
-
-      *----------ENTRADA DE DADOS---------------
-      
-       R2.
-           ACCEPT TAPELIDO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                  CLOSE CADAMIGO
-                  STOP RUN.
-           IF APELIDO = SPACES
-              MOVE "*** APELIDO NAO PODE FICAR EM BRANCO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R2.
-       R3.
-           ACCEPT TNOME.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R2.
-           IF NOME = SPACES
-              GO TO R3.
-       R4.
-           ACCEPT TENDERECO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R3.
-           IF ENDERECO = SPACES
-              GO TO R4.
-       R5.
-            ACCEPT TCEP
-            ACCEPT W-ACT FROM ESCAPE KEY
-            IF W-ACT = 01
-               GO TO R4.
-            IF CEP = SPACES
-              GO TO R5.
-
-       R6.
-           ACCEPT TTELEFONE.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R5.
-           IF TELEFONE = SPACES
-              GO TO R6.
-       R7.
-           ACCEPT TEMAIL.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R6.
-           IF EMAIL = SPACES
-              GO TO R7.
-
-       R8.
-           ACCEPT TSEXO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R7.
-           IF SEXO = "M" OR "m"
-              MOVE "MASCULINO" TO DSEXO
-              MOVE "M" TO SEXO
-           ELSE
-             IF SEXO = "F" OR "f"
-                MOVE "FEMININO" TO DSEXO
-                MOVE "F" TO SEXO
-             ELSE
-                DISPLAY (25, 15) "DIGITE M=MASCULINO   F=FEMENINO"
-                GO TO R8.
-           DISPLAY TDSEXO.
-       R9.
-           DISPLAY TELAX02B
-           ACCEPT TGENERO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R9.
-           IF GENERO = SPACES
-              GO TO R10.
-           DISPLAY TELAX02.
-       R10.
-           DISPLAY TELAX02A
-           ACCEPT TTPAMIGO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R8.
-           IF TPAMIGO = SPACES
-              GO TO R9.
-           IF TPAMIGO = 0
-              MOVE "FACULDADE" TO DTPAMIGO
-           ELSE
-              IF TPAMIGO = 1
-                MOVE "IGREJA"  TO DTPAMIGO.
-           DISPLAY TELAX02.
-     
-           STOP "   ".
-       INC-WR1.
-           WRITE REGAMIGO.
-           GO TO R1.
-       ROT-FIM.
-           CLOSE CADAMIGO.
-      *--------------------------------------------------------------
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-
-      *    FILE STATUS
-      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
-      *    22 = REGISTRO JÁ CADASTRADO
-      *    23 = REGISTRO NÃO ENCONTRADO
-      *    30 = ARQUIVO NÃO ENCONTRADO
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMIG13.
+      *AUTHOR. ANGELO LOTIERZO FILHO.
+      *Co AUTHOR BYANCA MATOS.
+      ************************
+      * REGISTRO DE AMIGOS   *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS APELIDO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT ARQCEP ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP-COD
+               FILE STATUS IS ST-ERRO-CEP.
+       SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO-AUD.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO       PIC X(12).
+          03 NOME          PIC X(30).
+          03 ENDERECO      PIC X(50).
+          03 CEP           PIC X(10).
+          03 TELEFONE      PIC X(15).
+          03 EMAIL         PIC X(30).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+      *
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+          03 CEP-COD           PIC X(10).
+          03 CEP-LOGRADOURO    PIC X(24).
+          03 CEP-BAIRRO        PIC X(40).
+          03 CEP-CIDADE        PIC X(24).
+          03 CEP-ESTADO        PIC X(02).
+      *
+       FD AUDITLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 REG-AUDITLOG.
+          03 AUD-PROGRAMA PIC X(08).
+          03 AUD-OPERADOR PIC X(10).
+          03 AUD-DATAHORA PIC 9(14).
+          03 AUD-ACAO     PIC X(01).
+          03 AUD-CHAVE    PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO-CEP   PIC X(02)  VALUE "00".
+       01 ST-ERRO-AUD   PIC X(02)  VALUE "00".
+       01 W-OPERADOR    PIC X(10)  VALUE SPACES.
+       01 W-OPCAO       PIC X(01)  VALUE SPACES.
+       01 W-ACT         PIC 9(02)  VALUE ZEROS.
+       01 W-SEL         PIC 9(01)  VALUE ZEROS.
+       01 ST-ERRO       PIC X(02)  VALUE "00".
+       01 DSEXO         PIC X(12)  VALUE SPACES.
+       01 DGENERO       PIC X(12)  VALUE SPACES.
+       01 DTPAMIGO      PIC X(12)  VALUE SPACES.
+       01 W-CONT        PIC 9(06)  VALUE ZEROS.
+       01 MENS          PIC X(50)  VALUE SPACES.
+       01 RESPOSTA       PIC X(01) VALUE SPACES.
+       01 W-DUP-ACHADO   PIC X(01) VALUE SPACES.
+       01 W-FIM-DUP      PIC X(01) VALUE SPACES.
+       01 W-SALVA-REGAMIGO.
+           03 W-SALVA-APELIDO    PIC X(12).
+           03 W-SALVA-NOME       PIC X(30).
+           03 W-SALVA-ENDERECO   PIC X(50).
+           03 W-SALVA-CEP        PIC X(10).
+           03 W-SALVA-TELEFONE   PIC X(15).
+           03 W-SALVA-EMAIL      PIC X(30).
+           03 W-SALVA-SEXO       PIC X(01).
+           03 W-SALVA-GENERO     PIC X(01).
+           03 W-SALVA-TPAMIGO    PIC 9(01).
+
+      *
+       SCREEN SECTION.
+       01  TELAX02.
+           05  LINE 02  COLUMN 01
+               VALUE  "                        *** CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "AMIGOS ***".
+           05  LINE 05  COLUMN 01
+               VALUE  "APELIDO     :                       NOME".
+           05  LINE 05  COLUMN 41
+               VALUE  " :".
+           05  LINE 07  COLUMN 01
+               VALUE  "ENDERECO    :".
+           05  LINE 09  COLUMN 01
+               VALUE  "CEP         :".
+           05  LINE 11  COLUMN 01
+               VALUE  "TELEFONE    :".
+           05  LINE 13  COLUMN 01
+               VALUE  "EMAIL       :".
+           05  LINE 15  COLUMN 01
+               VALUE  "SEXO        :".
+           05  LINE 17  COLUMN 01
+               VALUE  "GENERO      :".
+           05  LINE 19  COLUMN 01
+               VALUE  "TIPO AMIGO  :".
+           05  LINE 21  COLUMN 01
+               VALUE  "MENSAGEM    :".
+           05  TAPELIDO
+               LINE 05  COLUMN 14  PIC X(12)
+               USING  APELIDO.
+           05  TNOME
+               LINE 05  COLUMN 44  PIC X(30)
+               USING  NOME.
+           05  TENDERECO
+               LINE 07  COLUMN 14  PIC X(50)
+               USING  ENDERECO.
+           05  TCEP
+               LINE 09 COLUMN 14 PIC X(10)
+               USING CEP.
+           05  TTELEFONE
+               LINE 11  COLUMN 14  PIC X(15)
+               USING  TELEFONE.
+           05  TEMAIL
+               LINE 13  COLUMN 14  PIC X(30)
+               USING  EMAIL.
+           05  TSEXO
+               LINE 15  COLUMN 14  PIC X(01)
+               USING  SEXO.
+           05  TDSEXO
+               LINE 15  COLUMN 16  PIC X(13)
+               USING  DSEXO.
+           05  TGENERO
+               LINE 17  COLUMN 14  PIC X(01)
+               USING  GENERO.
+           05  TDGENERO
+               LINE 17  COLUMN 16  PIC X(12)
+               USING  DGENERO.
+           05  TTPAMIGO
+               LINE 19  COLUMN 14  PIC 9(01)
+               USING  TPAMIGO.
+           05  TDTPAMIGO
+               LINE 19  COLUMN 16  PIC X(12)
+               USING  DTPAMIGO.
+
+      *
+       01  TELAX02A.
+           05  LINE 15  COLUMN 41
+               VALUE  "        0-FACULDADE".
+           05  LINE 16  COLUMN 41
+               VALUE  "        1-IGREJA".
+           05  LINE 17  COLUMN 41
+               VALUE  "        2-BAIRRO".
+           05  LINE 18  COLUMN 41
+               VALUE  "        3-ACADEMIA".
+           05  LINE 19  COLUMN 41
+               VALUE  "        4-BALADA".
+           05  LINE 20  COLUMN 41
+               VALUE  "        5-SERVICO".
+           05  LINE 21  COLUMN 41
+               VALUE  "        6-CLUBE".
+           05  LINE 22  COLUMN 41
+               VALUE  "        7-FAMILIA".
+           05  LINE 23  COLUMN 41
+               VALUE  "        8-EX".
+           05  LINE 24  COLUMN 41
+               VALUE  "        9-INIMIGO".
+       01  TELAX02B.
+           05  LINE 15  COLUMN 41
+               VALUE  "        H-HOMEM CIS".
+           05  LINE 16  COLUMN 41
+               VALUE  "        M-MULHER CIS".
+           05  LINE 17  COLUMN 41
+               VALUE  "        T-TRANSGENERO".
+           05  LINE 18  COLUMN 41
+               VALUE  "        P-PANGENERO".
+           05  LINE 19  COLUMN 41
+               VALUE  "        A-AGENERO".
+           05  LINE 20  COLUMN 41
+               VALUE  "        N-NaO-BINARIO".
+           05  LINE 21  COLUMN 41
+               VALUE  "        O-OUTROS".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O CADAMIGO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADAMIGO
+                   CLOSE CADAMIGO
+                   MOVE "*** ARQUIVO CADAMIGO FOI CRIADO **" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R0
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADAMIGO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+           OPEN I-O ARQCEP
+           IF ST-ERRO-CEP NOT = "00"
+               IF ST-ERRO-CEP = "30"
+                   OPEN OUTPUT ARQCEP
+                   CLOSE ARQCEP
+                   OPEN I-O ARQCEP
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       R0A.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+              IF ST-ERRO-AUD = "30"
+                 OPEN OUTPUT AUDITLOG
+                 CLOSE AUDITLOG
+                 OPEN EXTEND AUDITLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AUDITLOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF W-OPERADOR = SPACES
+              DISPLAY (23, 12) "OPERADOR :"
+              ACCEPT (23, 23) W-OPERADOR.
+      *------------- INICIALIZACAO DAS VARIAVEIS------------
+       R1.
+           MOVE SPACES TO APELIDO NOME ENDERECO CEP
+           TELEFONE EMAIL SEXO GENERO
+                DSEXO DGENERO DTPAMIGO
+           MOVE ZEROS TO W-SEL TPAMIGO.
+           DISPLAY TELAX02.
+      *----------ENTRADA DE DADOS---------------
+       R2.
+           ACCEPT TAPELIDO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  GO TO ROT-FIM.
+           IF APELIDO = SPACES
+              MOVE "*** APELIDO NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       LER-CADAMIGO.
+           READ CADAMIGO
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   IF W-SEL = 0
+                       DISPLAY TELAX02
+                       MOVE "*** AMIGO JA CADASTRADO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ACE-001
+                   ELSE
+                       NEXT SENTENCE
+               ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               IF W-SEL = 1
+                   MOVE "*** AMIGO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+               ELSE
+                   NEXT SENTENCE.
+           DISPLAY TELAX02.
+       R3.
+           ACCEPT TNOME.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF NOME = SPACES
+              GO TO R3.
+       R4.
+            ACCEPT TCEP
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+               GO TO R3.
+            IF CEP = SPACES
+              GO TO R4.
+           PERFORM BUSCA-CEP.
+       R5.
+           ACCEPT TENDERECO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF ENDERECO = SPACES
+              GO TO R5.
+
+       R6.
+           ACCEPT TTELEFONE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+           IF TELEFONE = SPACES
+              GO TO R6.
+       R7.
+           ACCEPT TEMAIL.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6.
+           IF EMAIL = SPACES
+              GO TO R7.
+
+       R8.
+           ACCEPT TSEXO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+           IF SEXO = "M" OR "m"
+              MOVE "MASCULINO" TO DSEXO
+              MOVE "M" TO SEXO
+           ELSE
+             IF SEXO = "F" OR "f"
+                MOVE "FEMININO" TO DSEXO
+                MOVE "F" TO SEXO
+             ELSE
+                MOVE "*** DIGITE M=MASCULINO   F=FEMININO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R8.
+           DISPLAY TDSEXO.
+       R9.
+           DISPLAY TELAX02B
+           ACCEPT TGENERO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              DISPLAY TELAX02
+              GO TO R8.
+           PERFORM R9A.
+       R10.
+           DISPLAY TELAX02A
+           ACCEPT TTPAMIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              DISPLAY TELAX02
+              GO TO R9.
+           PERFORM R10A.
+       R9A.
+           IF GENERO = SPACES
+              NEXT SENTENCE
+           ELSE
+              EVALUATE GENERO
+                 WHEN "H" WHEN "h" MOVE "HOMEM CIS"    TO DGENERO
+                 WHEN "M" WHEN "m" MOVE "MULHER CIS"   TO DGENERO
+                 WHEN "T" WHEN "t" MOVE "TRANSGENERO"  TO DGENERO
+                 WHEN "P" WHEN "p" MOVE "PANGENERO"    TO DGENERO
+                 WHEN "A" WHEN "a" MOVE "AGENERO"      TO DGENERO
+                 WHEN "N" WHEN "n" MOVE "NAO-BINARIO"  TO DGENERO
+                 WHEN "O" WHEN "o" MOVE "OUTROS"       TO DGENERO
+                 WHEN OTHER
+                    MOVE "*** OPCAO INVALIDA, VEJA O MENU ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO R9
+              END-EVALUATE.
+           DISPLAY TDGENERO
+           DISPLAY TELAX02.
+       R10A.
+           EVALUATE TPAMIGO
+              WHEN 0 MOVE "FACULDADE" TO DTPAMIGO
+              WHEN 1 MOVE "IGREJA"    TO DTPAMIGO
+              WHEN 2 MOVE "BAIRRO"    TO DTPAMIGO
+              WHEN 3 MOVE "ACADEMIA"  TO DTPAMIGO
+              WHEN 4 MOVE "BALADA"    TO DTPAMIGO
+              WHEN 5 MOVE "SERVICO"   TO DTPAMIGO
+              WHEN 6 MOVE "CLUBE"     TO DTPAMIGO
+              WHEN 7 MOVE "FAMILIA"   TO DTPAMIGO
+              WHEN 8 MOVE "EX"        TO DTPAMIGO
+              WHEN 9 MOVE "INIMIGO"   TO DTPAMIGO
+              WHEN OTHER
+                 MOVE "*** OPCAO INVALIDA, VEJA O MENU ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R10
+           END-EVALUATE.
+           DISPLAY TDTPAMIGO
+           DISPLAY TELAX02.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 30) "DADOS OK (S/N) : ".
+                ACCEPT (23, 47) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R10.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+                IF W-SEL = 1
+                   GO TO ALT-RW1.
+                PERFORM DUP-CHECK.
+                IF W-DUP-ACHADO = "S"
+                   DISPLAY (22, 12)
+                      "*** JA EXISTE AMIGO COM MESMO NOME/TELEFONE ***"
+                   DISPLAY (22, 62) "CONFIRMA (S/N):"
+                   ACCEPT (22, 78) W-OPCAO
+                   MOVE SPACES TO MENS
+                   DISPLAY (22, 12) MENS
+                   IF W-OPCAO = "N" OR "n"
+                      MOVE "*** INCLUSAO CANCELADA PELO OPERADOR ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+       INC-WR1.
+                WRITE REGAMIGO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO AUD-ACAO
+                      MOVE APELIDO TO AUD-CHAVE
+                      PERFORM GRAVA-AUDITORIA
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* AMIGO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADAMIGO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *>****************************************
+      *> ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *>****************************************
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N"  AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"  GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADAMIGO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "E" TO AUD-ACAO
+                   MOVE APELIDO TO AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+       ALT-RW1.
+                REWRITE REGAMIGO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO AUD-ACAO
+                   MOVE APELIDO TO AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO AMIGO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       BUSCA-CEP.
+           MOVE SPACES TO CEP-COD
+           MOVE CEP TO CEP-COD
+           READ ARQCEP
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE SPACES TO ENDERECO
+                 STRING FUNCTION TRIM(CEP-LOGRADOURO) ", "
+                        FUNCTION TRIM(CEP-BAIRRO) ", "
+                        FUNCTION TRIM(CEP-CIDADE) "/"
+                        CEP-ESTADO
+                        DELIMITED BY SIZE INTO ENDERECO
+                        ON OVERFLOW
+                           MOVE "*** ENDERECO TRUNCADO (MUITO LONGO)"
+                                TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 END-STRING
+                 DISPLAY TENDERECO
+           END-READ.
+      *-----------------------------------------------------------------
+       DUP-CHECK.
+           MOVE REGAMIGO TO W-SALVA-REGAMIGO
+           MOVE SPACES TO W-DUP-ACHADO
+           MOVE "N" TO W-FIM-DUP
+           START CADAMIGO KEY IS EQUAL NOME
+              INVALID KEY
+                 MOVE "S" TO W-FIM-DUP
+           END-START
+           PERFORM UNTIL W-FIM-DUP = "S"
+              READ CADAMIGO NEXT RECORD
+              IF ST-ERRO NOT = "00"
+                 MOVE "S" TO W-FIM-DUP
+              ELSE
+                 IF NOME NOT = W-SALVA-NOME
+                    MOVE "S" TO W-FIM-DUP
+                 ELSE
+                    IF TELEFONE = W-SALVA-TELEFONE
+                       MOVE "S" TO W-DUP-ACHADO
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           MOVE W-SALVA-REGAMIGO TO REGAMIGO.
+      *-----------------------------------------------------------------
+       GRAVA-AUDITORIA.
+           MOVE "AMIG13  " TO AUD-PROGRAMA
+           MOVE W-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           WRITE REG-AUDITLOG.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADAMIGO ARQCEP AUDITLOG.
+           GOBACK.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
