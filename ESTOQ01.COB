@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTOQ01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> RELATORIO DE REPOSICAO DE ESTOQUE (ARQPRO)           *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPRO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PRO-CODIGO
+                  ALTERNATE RECORD KEY IS PRO-DESCRICAO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT ESTOQREL ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 PRO-CODIGO             PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06).
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-PTOREPOSICAO        PIC 9(06).
+          03 PRO-CUSTO               PIC 9(06).
+          03 PRO-TAXA                PIC 9(02)V99.
+
+       FD ESTOQREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ESTOQREL.DAT".
+       01 REG-ESTOQREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-ARQPRO     PIC X(01) VALUE "N".
+       01 W-TOT-ITENS      PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-DET.
+           03 LD-CODIGO        PIC Z(5)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-DESCRICAO     PIC X(30).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-QTDESTOQUE    PIC ZZZ.ZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-PTOREPOSICAO  PIC ZZZ.ZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-FORNECEDOR    PIC 9(14).
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPRO - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT ESTOQREL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ESTOQREL - " ST-ERRO2
+              CLOSE ARQPRO
+              GO TO ROT-FIM.
+
+           MOVE "*** RELATORIO DE REPOSICAO DE ESTOQUE ***"
+                                              TO REG-ESTOQREL
+           WRITE REG-ESTOQREL
+           MOVE "CODIGO  DESCRICAO                    QTDE  PTO-REP"
+                                              TO REG-ESTOQREL
+           WRITE REG-ESTOQREL
+           MOVE SPACES TO REG-ESTOQREL
+           WRITE REG-ESTOQREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-ARQPRO = "S"
+              READ ARQPRO NEXT RECORD KEY IS PRO-CODIGO
+              AT END
+                 MOVE "S" TO W-FIM-ARQPRO
+              NOT AT END
+                 IF PRO-QTDESTOQUE <= PRO-PTOREPOSICAO
+                    PERFORM EMITE-ALERTA
+                 END-IF
+           END-PERFORM.
+
+           IF W-TOT-ITENS = ZEROS
+              MOVE "NENHUM ITEM ABAIXO DO PONTO DE REPOSICAO"
+                                              TO REG-ESTOQREL
+              WRITE REG-ESTOQREL.
+
+           CLOSE ARQPRO ESTOQREL.
+           DISPLAY "RELATORIO GERADO EM ESTOQREL.DAT -- " W-TOT-ITENS
+                   " ITENS ABAIXO DO PONTO DE REPOSICAO".
+           GO TO ROT-FIM3.
+
+       EMITE-ALERTA.
+           MOVE PRO-CODIGO        TO LD-CODIGO
+           MOVE PRO-DESCRICAO     TO LD-DESCRICAO
+           MOVE PRO-QTDESTOQUE    TO LD-QTDESTOQUE
+           MOVE PRO-PTOREPOSICAO  TO LD-PTOREPOSICAO
+           MOVE PRO-CPFCNPJ       TO LD-FORNECEDOR
+           WRITE REG-ESTOQREL FROM LINHA-DET
+           ADD 1 TO W-TOT-ITENS.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
