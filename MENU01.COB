@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> MENU PRINCIPAL - CHAMA OS CADASTROS E CONSULTAS       *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO           PIC 9(01) VALUE ZEROS.
+       01 W-CONT            PIC 9(04) VALUE ZEROS.
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    SISTEMA - MENU PRINC".
+           05  LINE 02  COLUMN 42
+               VALUE  "IPAL".
+           05  LINE 05  COLUMN 10
+               VALUE  "1 - CADASTRO DE AMIGOS".
+           05  LINE 06  COLUMN 10
+               VALUE  "2 - CADASTRO DE FUNCIONARIOS".
+           05  LINE 07  COLUMN 10
+               VALUE  "3 - CONSULTA DE CLIENTES".
+           05  LINE 08  COLUMN 10
+               VALUE  "4 - CONSULTA DE FORNECEDORES".
+           05  LINE 09  COLUMN 10
+               VALUE  "5 - CONSULTA DE PRODUTOS".
+           05  LINE 10  COLUMN 10
+               VALUE  "6 - CONSULTA DE PEDIDOS".
+           05  LINE 11  COLUMN 10
+               VALUE  "7 - PRECOS DE PRODUTOS POR FORNECEDOR".
+           05  LINE 12  COLUMN 10
+               VALUE  "0 - SAIR".
+           05  LINE 15  COLUMN 01
+               VALUE  "  OPCAO DESEJADA :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TW-OPCAO
+               LINE 15  COLUMN 21  PIC 9(01)
+               USING  W-OPCAO.
+
+       PROCEDURE DIVISION.
+       R0.
+           DISPLAY TELAMENU.
+       R1.
+           MOVE ZEROS TO W-OPCAO
+           ACCEPT TW-OPCAO
+           EVALUATE W-OPCAO
+               WHEN 1
+                   CALL "AMIG13"
+               WHEN 2
+                   CALL "FUNC13"
+               WHEN 3
+                   CALL "CONSS02"
+               WHEN 4
+                   CALL "CONSS03"
+               WHEN 5
+                   CALL "CONSS04"
+               WHEN 6
+                   CALL "CONSS05"
+               WHEN 7
+                   CALL "PROFOR13"
+               WHEN 0
+                   GO TO ROT-FIM
+               WHEN OTHER
+                   MOVE "*** OPCAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-EVALUATE
+           DISPLAY TELAMENU
+           GO TO R1.
+
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           STOP RUN.
+
+      *>---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
