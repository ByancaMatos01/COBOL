@@ -18,6 +18,9 @@
                RECORD KEY IS CODIGO
                ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
                FILE STATUS IS ST-ERRO.
+       SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO-AUD.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +37,18 @@
            03 SALARIO-BASE PIC 9(06)V99.
            03 DEPARTAMENTO PIC 9(02).
            03 CARGO PIC 9(02).
+           03 SITUACAO PIC X(01).
+           03 DATA-DEMISSAO PIC 9(08).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 REG-AUDITLOG.
+           03 AUD-PROGRAMA PIC X(08).
+           03 AUD-OPERADOR PIC X(10).
+           03 AUD-DATAHORA PIC 9(14).
+           03 AUD-ACAO     PIC X(01).
+           03 AUD-CHAVE    PIC X(20).
 
        WORKING-STORAGE SECTION.
        77 W-CONT           PIC 9(06) VALUE ZEROS.
@@ -42,11 +57,23 @@
        77 MENS             PIC X(50) VALUE SPACES.
        77 LIMPA            PIC X(50) VALUE SPACES.
        01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO-AUD      PIC X(02) VALUE "00".
+       01 W-OPERADOR       PIC X(10) VALUE SPACES.
        01 W-SEL            PIC 9(01) VALUE ZEROS.
+       01 W-DATA-ADMISSAO.
+           03 W-DIA-ADMISSAO   PIC 9(02).
+           03 W-MES-ADMISSAO   PIC 9(02).
+           03 W-ANO-ADMISSAO   PIC 9(04).
+       01 W-DIAS-NO-MES    PIC 9(02) VALUE ZEROS.
+       01 W-DATA-DEMISSAO.
+           03 W-DIA-DEMISSAO   PIC 9(02).
+           03 W-MES-DEMISSAO   PIC 9(02).
+           03 W-ANO-DEMISSAO   PIC 9(04).
        01 DSEXO            PIC X(12) VALUE SPACES.
        01 DDEPARTAMENTO    PIC X(12) VALUE SPACES.
        01 DCARGO            PIC X(23) VALUE SPACES.
        01 DTIPO-SALARIO    PIC X(20) VALUE SPACES.
+       01 DSITUACAO        PIC X(10) VALUE SPACES.
        01 TXTTIPO-SALARIO  PIC X(10) VALUE SPACES.
        01 TXTSEXO          PIC X(12) VALUE SPACES.
        01 TXTDEPARTAMENTO  PIC X(30) VALUE SPACES.
@@ -95,6 +122,10 @@
                VALUE  "   DEPARTAMENTO :   -".
            05  LINE 20  COLUMN 01
                VALUE  "   CARGO        :   -".
+           05  LINE 22  COLUMN 01
+               VALUE  "   SITUACAO     :  -                  DA".
+           05  LINE 22  COLUMN 41
+               VALUE  "TA DEMISSAO :".
            05  TCODIGO
                LINE 05  COLUMN 19  PIC 9(06)
                USING  CODIGO.
@@ -134,6 +165,15 @@
            05  TDCARGO
                LINE 20  COLUMN 22  PIC X(23)
                USING  DCARGO.
+           05  TSITUACAO
+               LINE 22  COLUMN 19  PIC X(01)
+               USING  SITUACAO.
+           05  TDSITUACAO
+               LINE 22  COLUMN 21  PIC X(10)
+               USING  DSITUACAO.
+           05  TDATA-DEMISSAO
+               LINE 22  COLUMN 55  PIC XX/XX/XX
+               USING  DATA-DEMISSAO.
        01 TELATA.
            05 LINE 17 COLUMN 45 VALUE "01-CONTABILIDADE".
            05 LINE 18 COLUMN 45 VALUE "02-RECURSOS HUMANOS".
@@ -162,12 +202,27 @@
                    GO TO ROT-MENS-FIM
            ELSE
                NEXT SENTENCE.
+       R0A.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+              IF ST-ERRO-AUD = "30"
+                 OPEN OUTPUT AUDITLOG
+                 CLOSE AUDITLOG
+                 OPEN EXTEND AUDITLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AUDITLOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF W-OPERADOR = SPACES
+              DISPLAY (23, 12) "OPERADOR :"
+              ACCEPT (23, 23) W-OPERADOR.
        R1.
            MOVE SPACES TO  NOME EMAIL SEXO TIPO-SALARIO
            MOVE SPACES TO TXTTIPO-SALARIO TXTSEXO
                TXTDEPARTAMENTO TXTCARGO
            MOVE ZEROS TO W-SEL CODIGO DATA-ADMISSAO
-           SALARIO-BASE DEPARTAMENTO  CARGO.
+           SALARIO-BASE DEPARTAMENTO  CARGO DATA-DEMISSAO
+           MOVE "A" TO SITUACAO.
            DISPLAY TELAFUNC.
        R2.
            ACCEPT TCODIGO
@@ -181,8 +236,14 @@
                    PERFORM R5A
                    PERFORM R6A
                    PERFORM R7A
+                   PERFORM R12A
                    DISPLAY TELAFUNC
-                   MOVE "*** FUNCIONARIO JA CADASTRADO ***" TO MENS
+                   IF SITUACAO = "I"
+                      MOVE "*** FUNCIONARIO INATIVO (DESLIGADO) ***"
+                                                           TO MENS
+                   ELSE
+                      MOVE "*** FUNCIONARIO JA CADASTRADO ***" TO MENS
+                   END-IF
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ACE-001
                ELSE
@@ -230,13 +291,36 @@
            IF W-ACT = 01
                GO TO R5.
        R6A.
-           MOVE DATA-ADMISSAO TO W-CONT
-           MOVE W-CONT TO W-ACT
-           ACCEPT W-CONT
-           IF W-CONT NOT NUMERIC
+           IF DATA-ADMISSAO NOT NUMERIC
                MOVE "DATA INVALIDA, REDIGITE" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R6.
+           MOVE DATA-ADMISSAO TO W-DATA-ADMISSAO
+           IF W-MES-ADMISSAO < 1 OR W-MES-ADMISSAO > 12
+               MOVE "MES INVALIDO NA DATA DE ADMISSAO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6.
+           IF W-ANO-ADMISSAO < 1900 OR W-ANO-ADMISSAO > 2100
+               MOVE "ANO INVALIDO NA DATA DE ADMISSAO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6.
+           EVALUATE W-MES-ADMISSAO
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO W-DIAS-NO-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO W-DIAS-NO-MES
+               WHEN 2
+                   IF (FUNCTION MOD(W-ANO-ADMISSAO, 4) = 0 AND
+                       FUNCTION MOD(W-ANO-ADMISSAO, 100) NOT = 0)
+                       OR FUNCTION MOD(W-ANO-ADMISSAO, 400) = 0
+                       MOVE 29 TO W-DIAS-NO-MES
+                   ELSE
+                       MOVE 28 TO W-DIAS-NO-MES
+           END-EVALUATE.
+           IF W-DIA-ADMISSAO < 1 OR W-DIA-ADMISSAO > W-DIAS-NO-MES
+               MOVE "DIA INVALIDO NA DATA DE ADMISSAO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6.
 
        R7.
 
@@ -295,6 +379,12 @@
            MOVE TBCARGO(CARGO) TO DCARGO
            DISPLAY TDCARGO
            DISPLAY TELAFUNC.
+       R12A.
+           IF SITUACAO = "I"
+              MOVE "INATIVO" TO DSITUACAO
+           ELSE
+              MOVE "ATIVO" TO DSITUACAO.
+           DISPLAY TDSITUACAO.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -312,6 +402,9 @@
        INC-WR1.
                 WRITE REGFUNC
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO AUD-ACAO
+                      MOVE CODIGO TO AUD-CHAVE
+                      PERFORM GRAVA-AUDITORIA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -330,10 +423,11 @@
       *>****************************************
        ACE-001.
                 DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                     "N=NOVO  A=ALTERAR  E=DESLIGAR  R=REATIVAR"
                 ACCEPT (23, 55) W-OPCAO
                 IF W-OPCAO NOT = "N"  AND W-OPCAO NOT = "A"
-                    AND W-OPCAO NOT = "E"  GO TO ACE-001.
+                    AND W-OPCAO NOT = "E"  AND W-OPCAO NOT = "R"
+                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
@@ -341,25 +435,90 @@
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
-                      GO TO R3.
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "R"
+                         GO TO REATIVAR-OPC.
        EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                DISPLAY (23, 40) "DESLIGAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE "*** REGISTRO NAO DESLIGADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 IF W-OPCAO NOT = "S" AND "s"
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-DT1.
+                DISPLAY (23, 12) "DATA DE DESLIGAMENTO (DDMMAAAA):".
+                ACCEPT (23, 46) DATA-DEMISSAO.
+                IF DATA-DEMISSAO NOT NUMERIC
+                   MOVE "DATA INVALIDA, REDIGITE" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DT1.
+                MOVE DATA-DEMISSAO TO W-DATA-DEMISSAO
+                IF W-MES-DEMISSAO < 1 OR W-MES-DEMISSAO > 12
+                   MOVE "MES INVALIDO NO DESLIGAMENTO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DT1.
+                IF W-ANO-DEMISSAO < 1900 OR W-ANO-DEMISSAO > 2100
+                   MOVE "ANO INVALIDO NO DESLIGAMENTO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DT1.
+                EVALUATE W-MES-DEMISSAO
+                    WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                        MOVE 31 TO W-DIAS-NO-MES
+                    WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                        MOVE 30 TO W-DIAS-NO-MES
+                    WHEN 2
+                        IF (FUNCTION MOD(W-ANO-DEMISSAO, 4) = 0 AND
+                            FUNCTION MOD(W-ANO-DEMISSAO, 100) NOT = 0)
+                            OR FUNCTION MOD(W-ANO-DEMISSAO, 400) = 0
+                            MOVE 29 TO W-DIAS-NO-MES
+                        ELSE
+                            MOVE 28 TO W-DIAS-NO-MES
+                END-EVALUATE.
+                IF W-DIA-DEMISSAO < 1 OR W-DIA-DEMISSAO > W-DIAS-NO-MES
+                   MOVE "DIA INVALIDO NO DESLIGAMENTO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DT1.
        EXC-DL1.
-                DELETE CADFUNC RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
+                MOVE "I" TO SITUACAO
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "E" TO AUD-ACAO
+                   MOVE CODIGO TO AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** FUNCIONARIO DESLIGADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE "ERRO NO DESLIGAMENTO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+       REATIVAR-OPC.
+                DISPLAY (23, 40) "REATIVAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REATIVAR-OPC.
+       REATIVAR-RW1.
+                MOVE "A" TO SITUACAO
+                MOVE ZEROS TO DATA-DEMISSAO
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO AUD-ACAO
+                   MOVE CODIGO TO AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** FUNCIONARIO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA REATIVACAO DO REGISTRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
        ALT-OPC.
@@ -378,16 +537,25 @@
        ALT-RW1.
                 REWRITE REGFUNC
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO AUD-ACAO
+                   MOVE CODIGO TO AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *>-------------------------------------------------------------------------------------------
+       GRAVA-AUDITORIA.
+           MOVE "FUNC13  " TO AUD-PROGRAMA
+           MOVE W-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           WRITE REG-AUDITLOG.
       *>-------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADFUNC.
-           STOP RUN.
+           CLOSE CADFUNC AUDITLOG.
+           GOBACK.
 
       *>---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
