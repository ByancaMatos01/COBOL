@@ -19,6 +19,12 @@
                  ALTERNATE RECORD KEY IS PED-CLI-CPFCNPJ WITH DUPLICATES
                  ALTERNATE RECORD KEY IS PED-FOR-CPFCNPJ WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+      *
+       SELECT ARQCHECKPT ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CKPT-PROGRAMA
+                      FILE STATUS  IS ST-ERRO-CKPT.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -36,19 +42,32 @@
           03 PED-FOR-CPFCNPJ         PIC 9(14).
           03 PED-QUANTIDADE          PIC 9(06).
           03 PED-PRECOUNITARIO       PIC 9(08).
-          03 PED-VALORTOTAL          PIC 9(09).
+          03 PED-VALORTOTAL          PIC 9(14).
+          03 PED-DATAEMISSAO         PIC 9(08).
+      *
+       FD ARQCHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCHECKPT.DAT".
+       01 REG-CHECKPT.
+          03 CKPT-PROGRAMA          PIC X(08).
+          03 CKPT-TIPO              PIC X(01).
+          03 CKPT-CHAVE-NUM         PIC 9(09).
+          03 CKPT-CHAVE-ALFA        PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO-CKPT      PIC X(02) VALUE "00".
        01 W-CONT            PIC 9(04) VALUE ZEROS.
        01 W-OPCAO           PIC X(01) VALUE SPACES.
+       01 W-CKPT-PED-COD    PIC 9(06) VALUE ZEROS.
        01 ST-ERRO           PIC X(02) VALUE "00".
        01 W-ACT             PIC 9(02) VALUE ZEROS.
        01 MENS              PIC X(50) VALUE SPACES.
        01 LIMPA             PIC X(55) VALUE SPACES.
        01 SOLIC             PIC X(20) VALUE SPACES.
        01 CONLIN            PIC 9(03) VALUE 001.
+       01 LIN                PIC 9(03) VALUE ZEROS.
        01 PED-CODENTR       PIC 9(06) VALUE ZEROS.
        01 PED-COD-PROENTR   PIC 9(09) VALUE ZEROS.
       *-----------------------------------------------------------------
@@ -63,7 +82,9 @@
           03 FILLER                  PIC X(11) VALUE SPACES.
           03 DTEPED-COD-PRO          PIC 9(09) VALUE ZEROS.
           03 FILLER                  PIC X(13) VALUE SPACES.
-          03 DTEPED-VALORTOTAL       PIC 9(09) VALUE ZEROS.
+          03 DTEPED-VALORTOTAL       PIC 9(14) VALUE ZEROS.
+          03 FILLER                  PIC X(02) VALUE SPACES.
+          03 DTEPED-DATAEMISSAO      PIC 9(08) VALUE ZEROS.
 
 
       *
@@ -82,7 +103,7 @@
            05  LINE 04  COLUMN 01
                VALUE  "  CODIGO PEDIDO    CODIGO PRODUTO    ".
            05  LINE 04  COLUMN 41
-               VALUE  " VAL0R TOTAL ".
+               VALUE  " VAL0R TOTAL   DATA PEDIDO".
            05  LINE 23  COLUMN 01
                VALUE  "  MENSAGEM :".
            05  TPED-CODENTR
@@ -106,7 +127,66 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
+           OPEN I-O ARQCHECKPT
+           IF ST-ERRO-CKPT NOT = "00"
+              IF ST-ERRO-CKPT = "30"
+                 OPEN OUTPUT ARQCHECKPT
+                 CLOSE ARQCHECKPT
+                 OPEN I-O ARQCHECKPT
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQCHECKPT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
 
+      *
+       INC-RETOMA.
+           MOVE "CONSS05 " TO CKPT-PROGRAMA
+           READ ARQCHECKPT
+                INVALID KEY
+                GO TO INC-001.
+           DISPLAY (23, 13) "RETOMAR DA ULTIMA POSICAO (S/N) ?"
+           MOVE "S" TO W-OPCAO
+           ACCEPT (23, 35) W-OPCAO WITH UPDATE
+           IF W-OPCAO NOT = "S"
+                 GO TO INC-001.
+           MOVE ZEROS TO PED-CODENTR
+           MOVE ZEROS TO PED-COD-PROENTR
+           DISPLAY (23, 13) LIMPA
+           DISPLAY  TELACEP
+           IF CKPT-TIPO = "2"
+                 MOVE 2 TO W-SEL
+                 MOVE CKPT-CHAVE-NUM TO PED-COD-PRO
+                 MOVE CKPT-CHAVE-ALFA(1:6) TO W-CKPT-PED-COD
+                 START ARQPED KEY IS EQUAL PED-COD-PRO
+                       INVALID KEY
+                       MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-001
+                 END-START
+                 PERFORM UNTIL ST-ERRO = "10"
+                    READ ARQPED NEXT RECORD
+                    AT END
+                       MOVE "10" TO ST-ERRO
+                    NOT AT END
+                       IF PED-COD-PRO NOT = CKPT-CHAVE-NUM
+                          MOVE "10" TO ST-ERRO
+                       ELSE
+                          IF PED-COD = W-CKPT-PED-COD
+                             MOVE "10" TO ST-ERRO
+                          END-IF
+                       END-IF
+                 END-PERFORM
+           ELSE
+                 MOVE 1 TO W-SEL
+                 MOVE CKPT-CHAVE-NUM TO PED-COD
+                 START ARQPED KEY IS GREATER PED-COD
+                       INVALID KEY
+                       MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-001
+                 END-START
+           END-IF
+           GO TO INC-RD2.
       *
        INC-001.
            MOVE ZEROS TO PED-CODENTR
@@ -118,6 +198,7 @@
            ACCEPT TPED-CODENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
+                      PERFORM LIMPA-CHECKPT
                       CLOSE ARQPED
                       GO TO ROT-FIM.
            IF W-ACT = 03
@@ -126,6 +207,7 @@
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
+           MOVE 1 TO W-SEL
            MOVE PED-CODENTR TO PED-COD
            START ARQPED KEY IS NOT LESS PED-COD INVALID KEY
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
@@ -138,6 +220,7 @@
            ACCEPT TPED-DESCRICAOENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
+                      PERFORM LIMPA-CHECKPT
                       CLOSE ARQPED
                       GO TO ROT-FIM.
            IF W-ACT = 03
@@ -146,6 +229,7 @@
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
+           MOVE 2 TO W-SEL
            MOVE PED-COD-PROENTR TO PED-COD-PRO
            START ARQPED KEY IS NOT LESS PED-COD-PRO INVALID KEY
                  MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
@@ -169,9 +253,11 @@
            MOVE PED-COD TO DTEPED-COD
            MOVE PED-COD-PRO TO DTEPED-COD-PRO
            MOVE PED-VALORTOTAL   TO DTEPED-VALORTOTAL
+           MOVE PED-DATAEMISSAO  TO DTEPED-DATAEMISSAO
 
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 01) DET2
+           PERFORM GRAVA-CHECKPT
            ADD 1 TO CONLIN
            IF CONLIN < 17
                   GO TO INC-RD2.
@@ -202,14 +288,44 @@
                   MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO NOV-SOL.
+           PERFORM LIMPA-CHECKPT.
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE CHECKPT  *
+      **********************
+      *
+       GRAVA-CHECKPT.
+           MOVE "CONSS05 " TO CKPT-PROGRAMA
+           IF W-SEL = 2
+                 MOVE "2" TO CKPT-TIPO
+                 MOVE PED-COD-PRO TO CKPT-CHAVE-NUM
+                 MOVE SPACES TO CKPT-CHAVE-ALFA
+                 MOVE PED-COD TO CKPT-CHAVE-ALFA
+           ELSE
+                 MOVE "1" TO CKPT-TIPO
+                 MOVE PED-COD TO CKPT-CHAVE-NUM
+                 MOVE SPACES TO CKPT-CHAVE-ALFA
+           END-IF
+           REWRITE REG-CHECKPT
+                INVALID KEY
+                WRITE REG-CHECKPT
+                     INVALID KEY CONTINUE
+                END-WRITE
+           END-REWRITE.
+       LIMPA-CHECKPT.
+           MOVE "CONSS05 " TO CKPT-PROGRAMA
+           DELETE ARQCHECKPT
+                INVALID KEY CONTINUE
+           END-DELETE.
       *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQPED.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPED ARQCHECKPT.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
