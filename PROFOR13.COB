@@ -0,0 +1,405 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROFOR13.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> CADASTRO DE PRECOS DE PRODUTOS POR FORNECEDOR         *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPRO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRO-CODIGO
+               ALTERNATE RECORD KEY IS PRO-DESCRICAO WITH DUPLICATES
+               FILE STATUS IS ST-ERRO.
+       SELECT ARQFOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FOR-CPFCNPJ
+               ALTERNATE RECORD KEY IS CODIGOF WITH DUPLICATES
+               FILE STATUS IS ST-ERRO2.
+       SELECT ARQPROFOR ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PF-CHAVE
+               ALTERNATE RECORD KEY IS PF-PRO-CODIGO WITH DUPLICATES
+               FILE STATUS IS ST-ERRO3.
+       SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-ERRO4.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 PRO-CODIGO             PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06).
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-PTOREPOSICAO        PIC 9(06).
+          03 PRO-CUSTO               PIC 9(06).
+          03 PRO-TAXA                PIC 9(02)V99.
+
+       FD ARQFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ           PIC 9(14).
+          03 CODIGOF             PIC 9(06).
+          03 NOMEF               PIC X(30).
+          03 APELIDOF            PIC X(30).
+          03 CEPF                PIC 9(08).
+          03 LOGRADOUROF         PIC X(24).
+          03 NUMEROF             PIC X(11).
+          03 COMPLEMENTOF        PIC X(24).
+          03 BAIRROF             PIC X(40).
+          03 CIDADEF             PIC X(24).
+          03 ESTADOF             PIC X(02).
+          03 TELEFONEF           PIC 9(11).
+          03 EMAILF              PIC X(33).
+          03 CONTATOF            PIC X(32).
+
+       FD ARQPROFOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQPROFOR.DAT".
+       01 REGPROFOR.
+          03 PF-CHAVE.
+             05 PF-PRO-CODIGO      PIC 9(06).
+             05 PF-FOR-CPFCNPJ     PIC 9(14).
+          03 PF-PRECO              PIC 9(06).
+          03 PF-DATAULTIMA         PIC 9(08).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 REG-AUDITLOG.
+          03 AUD-PROGRAMA PIC X(08).
+          03 AUD-OPERADOR PIC X(10).
+          03 AUD-DATAHORA PIC 9(14).
+          03 AUD-ACAO     PIC X(01).
+          03 AUD-CHAVE    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT           PIC 9(06) VALUE ZEROS.
+       77 W-ACT            PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO          PIC X(01) VALUE SPACES.
+       77 MENS             PIC X(50) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 ST-ERRO3         PIC X(02) VALUE "00".
+       01 ST-ERRO4         PIC X(02) VALUE "00".
+       01 W-OPERADOR       PIC X(10) VALUE SPACES.
+       01 W-SEL            PIC 9(01) VALUE ZEROS.
+       01 W-LIN             PIC 9(02) VALUE ZEROS.
+       01 W-LISTALIN        PIC X(60) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELAPROFOR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        PRECOS DE PRODUTOS POR FORNECEDOR".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CODIGO DO PRODUTO   :".
+           05  LINE 05  COLUMN 01
+               VALUE  "   DESCRICAO           :".
+           05  LINE 07  COLUMN 01
+               VALUE  "   CPF/CNPJ FORNECEDOR :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   NOME FORNECEDOR     :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   PRECO               :".
+           05  LINE 11  COLUMN 01
+               VALUE  "   DATA DO PRECO (DDMMAAAA) :".
+           05  LINE 13  COLUMN 01
+               VALUE  "   PRECOS JA CADASTRADOS PARA ESTE PRODUTO:".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TPF-PRO-CODIGO
+               LINE 04  COLUMN 27  PIC 9(06)
+               USING  PF-PRO-CODIGO.
+           05  TPRO-DESCRICAO
+               LINE 05  COLUMN 27  PIC X(30)
+               USING  PRO-DESCRICAO.
+           05  TPF-FOR-CPFCNPJ
+               LINE 07  COLUMN 27  PIC 9(14)
+               USING  PF-FOR-CPFCNPJ.
+           05  TNOMEF
+               LINE 08  COLUMN 27  PIC X(30)
+               USING  NOMEF.
+           05  TPF-PRECO
+               LINE 10  COLUMN 27  PIC 9(06)
+               USING  PF-PRECO.
+           05  TPF-DATAULTIMA
+               LINE 11  COLUMN 31  PIC 9(08)
+               USING  PF-DATAULTIMA.
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPRO - " ST-ERRO
+              GO TO ROT-FIM2.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQFOR - " ST-ERRO2
+              CLOSE ARQPRO
+              GO TO ROT-FIM2.
+           OPEN I-O ARQPROFOR
+           IF ST-ERRO3 NOT = "00"
+               IF ST-ERRO3 = "30"
+                   OPEN OUTPUT ARQPROFOR
+                   CLOSE ARQPROFOR
+                   OPEN I-O ARQPROFOR
+               ELSE
+                   DISPLAY "ERRO ABERTURA DO ARQUIVO ARQPROFOR - "
+                           ST-ERRO3
+                   CLOSE ARQPRO ARQFOR
+                   GO TO ROT-FIM2.
+       R0A.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 OPEN OUTPUT AUDITLOG
+                 CLOSE AUDITLOG
+                 OPEN EXTEND AUDITLOG
+              ELSE
+                 DISPLAY "ERRO ABERTURA DO ARQUIVO AUDITLOG - "
+                         ST-ERRO4
+                 CLOSE ARQPRO ARQFOR ARQPROFOR
+                 GO TO ROT-FIM2.
+           IF W-OPERADOR = SPACES
+              DISPLAY (23, 12) "OPERADOR :"
+              ACCEPT (23, 23) W-OPERADOR.
+       R1.
+           MOVE ZEROS TO PF-CHAVE PF-PRECO PF-DATAULTIMA
+           MOVE SPACES TO PRO-DESCRICAO NOMEF
+           MOVE 0 TO W-SEL
+           DISPLAY TELAPROFOR.
+       R2.
+           ACCEPT TPF-PRO-CODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           MOVE PF-PRO-CODIGO TO PRO-CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "23"
+              MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO ARQPRO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           DISPLAY TPRO-DESCRICAO
+           PERFORM LISTAR-PRECOS.
+       R3.
+           ACCEPT TPF-FOR-CPFCNPJ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           MOVE PF-FOR-CPFCNPJ TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO2 = "23"
+              MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO ARQFOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           DISPLAY TNOMEF.
+       LER-ARQPROFOR.
+           READ ARQPROFOR
+           IF ST-ERRO3 NOT = "23"
+               IF ST-ERRO3 = "00"
+                   IF W-SEL = 0
+                       DISPLAY TELAPROFOR
+                       DISPLAY TPRO-DESCRICAO
+                       DISPLAY TNOMEF
+                       MOVE "*** PRECO JA CADASTRADO P/ ESTE FORNEC ***"
+                                                              TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ACE-001
+                   ELSE
+                       NEXT SENTENCE
+               ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO ARQPROFOR" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               IF W-SEL = 1
+                   MOVE "*** PRECO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+               ELSE
+                   NEXT SENTENCE.
+       R4.
+           ACCEPT TPF-PRECO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF PF-PRECO = ZEROS
+              MOVE "*** PRECO NAO PODE SER ZERO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R5.
+           ACCEPT TPF-DATAULTIMA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF PF-DATAULTIMA NOT NUMERIC
+              MOVE "*** DATA INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R5.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+           IF W-SEL = 1
+              GO TO ALT-RW1.
+       INC-WR1.
+           WRITE REGPROFOR
+           IF ST-ERRO3 = "00" OR "02"
+              MOVE "I" TO AUD-ACAO
+              MOVE PF-CHAVE TO AUD-CHAVE
+              PERFORM GRAVA-AUDITORIA
+              MOVE "*** PRECO GRAVADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQPROFOR" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *>****************************************
+      *> ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *>****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N"  AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E"  GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R4
+              ELSE
+                 GO TO EXC-OPC.
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE ARQPROFOR RECORD
+           IF ST-ERRO3 = "00"
+              MOVE "E" TO AUD-ACAO
+              MOVE PF-CHAVE TO AUD-CHAVE
+              PERFORM GRAVA-AUDITORIA
+              MOVE "*** PRECO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-RW1.
+           REWRITE REGPROFOR
+           IF ST-ERRO3 = "00" OR "02"
+              MOVE "A" TO AUD-ACAO
+              MOVE PF-CHAVE TO AUD-CHAVE
+              PERFORM GRAVA-AUDITORIA
+              MOVE "*** PRECO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *>---------[ LISTAGEM DE PRECOS POR FORNECEDOR ]---------------
+       LISTAR-PRECOS.
+           MOVE 14 TO W-LIN
+           MOVE PRO-CODIGO TO PF-PRO-CODIGO
+           START ARQPROFOR KEY IS EQUAL PF-PRO-CODIGO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ST-ERRO3 = "10"
+                      READ ARQPROFOR NEXT RECORD
+                      AT END
+                         MOVE "10" TO ST-ERRO3
+                      NOT AT END
+                         IF PF-PRO-CODIGO NOT = PRO-CODIGO
+                            MOVE "10" TO ST-ERRO3
+                         ELSE
+                            IF W-LIN < 19
+                               MOVE SPACES TO W-LISTALIN
+                               STRING
+                                  "FORNECEDOR "        DELIMITED BY SIZE
+                                  PF-FOR-CPFCNPJ       DELIMITED BY SIZE
+                                  "  PRECO "           DELIMITED BY SIZE
+                                  PF-PRECO             DELIMITED BY SIZE
+                                  INTO W-LISTALIN
+                               DISPLAY (W-LIN, 05) W-LISTALIN
+                               ADD 1 TO W-LIN
+                            END-IF
+                      END-READ
+                   END-PERFORM
+           END-START
+           MOVE "00" TO ST-ERRO3.
+
+       GRAVA-AUDITORIA.
+           MOVE "PROFOR13" TO AUD-PROGRAMA
+           MOVE W-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           WRITE REG-AUDITLOG.
+
+       ROT-FIM.
+           CLOSE ARQPRO ARQFOR ARQPROFOR AUDITLOG.
+       ROT-FIM2.
+           GOBACK.
+
+      *>---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
