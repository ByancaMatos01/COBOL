@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARGEM01.
+      *AUTHOR. BYANCA MATOS.
+      *>*******************************************************
+      *> RELATORIO DE MARGEM DE PRODUTOS (ARQPRO)              *
+      *>*******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPRO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PRO-CODIGO
+                  ALTERNATE RECORD KEY IS PRO-DESCRICAO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT MARGEMREL ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 PRO-CODIGO             PIC 9(06).
+          03 PRO-DESCRICAO           PIC X(30).
+          03 PRO-UNIDADE             PIC X(02).
+          03 PRO-TIPOPRODUTO         PIC 9(01).
+          03 PRO-PRECO               PIC 9(06).
+          03 PRO-DATAULTIMA          PIC 9(08).
+          03 PRO-QTDESTOQUE          PIC 9(06).
+          03 PRO-CPFCNPJ             PIC 9(14).
+          03 PRO-PTOREPOSICAO        PIC 9(06).
+          03 PRO-CUSTO               PIC 9(06).
+          03 PRO-TAXA                PIC 9(02)V99.
+
+       FD MARGEMREL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "MARGEMREL.DAT".
+       01 REG-MARGEMREL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-ARQPRO     PIC X(01) VALUE "N".
+       01 W-TOT-ITENS      PIC 9(06) VALUE ZEROS.
+       01 W-TOT-ABAIXO     PIC 9(06) VALUE ZEROS.
+       01 W-VALOR-TAXA     PIC 9(06)V99 VALUE ZEROS.
+       01 W-MARGEM         PIC S9(06)V99 VALUE ZEROS.
+
+       01 LINHA-DET.
+           03 LD-CODIGO        PIC Z(5)9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-DESCRICAO     PIC X(30).
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-PRECO         PIC ZZZ.ZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-CUSTO         PIC ZZZ.ZZ9.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-TAXA          PIC ZZ9,99.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-MARGEM        PIC -ZZZ.ZZ9,99.
+           03 FILLER           PIC X(02) VALUE SPACES.
+           03 LD-ALERTA        PIC X(20).
+
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPRO - " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT MARGEMREL
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO MARGEMREL - "
+                      ST-ERRO2
+              CLOSE ARQPRO
+              GO TO ROT-FIM.
+
+           MOVE "*** RELATORIO DE MARGEM DE PRODUTOS ***"
+                                              TO REG-MARGEMREL
+           WRITE REG-MARGEMREL
+           MOVE "CODIGO  DESCRICAO               PRECO  CUSTO  TAXA%"
+                                              TO REG-MARGEMREL
+           WRITE REG-MARGEMREL
+           MOVE SPACES TO REG-MARGEMREL
+           WRITE REG-MARGEMREL.
+
+       R1.
+           PERFORM UNTIL W-FIM-ARQPRO = "S"
+              READ ARQPRO NEXT RECORD KEY IS PRO-CODIGO
+              AT END
+                 MOVE "S" TO W-FIM-ARQPRO
+              NOT AT END
+                 PERFORM CALCULA-MARGEM
+           END-PERFORM.
+
+           IF W-TOT-ITENS = ZEROS
+              MOVE "NENHUM PRODUTO CADASTRADO"
+                                              TO REG-MARGEMREL
+              WRITE REG-MARGEMREL.
+
+           CLOSE ARQPRO MARGEMREL.
+           DISPLAY "RELATORIO GERADO EM MARGEMREL.DAT -- " W-TOT-ITENS
+                   " PRODUTOS -- " W-TOT-ABAIXO " COM MARGEM BAIXA".
+           GO TO ROT-FIM3.
+
+       CALCULA-MARGEM.
+           COMPUTE W-VALOR-TAXA ROUNDED = PRO-PRECO * PRO-TAXA / 100
+           COMPUTE W-MARGEM ROUNDED = PRO-PRECO - PRO-CUSTO
+                                                 - W-VALOR-TAXA
+           MOVE PRO-CODIGO        TO LD-CODIGO
+           MOVE PRO-DESCRICAO     TO LD-DESCRICAO
+           MOVE PRO-PRECO         TO LD-PRECO
+           MOVE PRO-CUSTO         TO LD-CUSTO
+           MOVE PRO-TAXA          TO LD-TAXA
+           MOVE W-MARGEM          TO LD-MARGEM
+           IF W-MARGEM <= ZEROS
+              MOVE "*** PREJUIZO ***"  TO LD-ALERTA
+              ADD 1 TO W-TOT-ABAIXO
+           ELSE
+              IF W-MARGEM < (PRO-PRECO * 0,1)
+                 MOVE "*** MARGEM BAIXA ***" TO LD-ALERTA
+                 ADD 1 TO W-TOT-ABAIXO
+              ELSE
+                 MOVE SPACES TO LD-ALERTA.
+           WRITE REG-MARGEMREL FROM LINHA-DET
+           ADD 1 TO W-TOT-ITENS.
+
+       ROT-FIM.
+           STOP RUN.
+       ROT-FIM3.
+           STOP RUN.
